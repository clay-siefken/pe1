@@ -1,20 +1,1403 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PE1.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  Ctr                                    PIC 9999 VALUE ZEROS.
-01  Result                                 PIC 99999999 VALUE ZEROS.
-01  Ignore                                 PIC 99999999 VALUE ZEROS.
-01  Remdr3                                 PIC 99999999 VALUE ZEROS.
-01  Remdr5                                 PIC 99999999 VALUE ZEROS.
-PROCEDURE DIVISION.
-Begin.
-   PERFORM VARYING Ctr FROM 1 BY 1 UNTIL Ctr > 999
-      DIVIDE Ctr BY 3 GIVING Ignore REMAINDER Remdr3
-      DIVIDE Ctr BY 5 GIVING Ignore REMAINDER Remdr5
-      IF Remdr3 = 0 OR Remdr5 = 0 THEN
-         ADD Result, Ctr GIVING Result
-      END-IF
-   END-PERFORM
-   DISPLAY Result
-STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PE1.
+000030 AUTHOR.        D DRISCOLL.
+000040 INSTALLATION.  BATCH OPERATIONS.
+000050 DATE-WRITTEN.  2020-01-06.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY
+000090*  ------------------------------------------------------------
+000100*  2020-01-06  DD   ORIGINAL VERSION - SUM MULTIPLES OF 3 AND 5
+000110*                   FROM 1 TO 999.
+000120*  2026-08-09  DD   CEILING AND DIVISOR LIST NOW COME FROM THE
+000130*                   PE1-CTL CONTROL CARD INSTEAD OF BEING
+000140*                   HARDCODED, SO OPERATIONS CAN SCHEDULE THIS
+000150*                   JOB FOR DIFFERENT CEILINGS/DIVISORS WITHOUT
+000160*                   A RECOMPILE.  ADDED 1000-INITIALIZE AND
+000170*                   1300-VALIDATE-CONTROL-CARD.
+000180*  2026-08-09  DD   ADDED PE1-OUT DETAIL/SUMMARY FILE SO OTHER
+000190*                   JOBS CAN PICK UP THE QUALIFYING NUMBERS
+000200*                   INSTEAD OF RE-DERIVING THEM FROM THE LOG.
+000210*  2026-08-09  DD   ADDED THE PE1RPT PAGINATED PRINT REPORT FOR
+000220*                   THE MORNING BATCH-RUN REVIEW MEETING.
+000230*  2026-08-09  DD   ADDED PE1-CKPT CHECKPOINT/RESTART SO A KILLED
+000240*                   RUN CAN RESUME INSTEAD OF STARTING AT CTR=1.
+000250*  2026-08-09  DD   ADDED PE1-AUDIT TRAIL - ONE RECORD PER
+000260*                   QUALIFYING CTR ADDED INTO RESULT, FOR AUDIT
+000270*                   AND PROBLEM-DETERMINATION USE.
+000280*  2026-08-09  DD   ADDED THE SUM3/SUM5/SUM15 RECONCILIATION
+000290*                   CHECK AGAINST RESULT AT END OF RUN.
+000300*  2026-08-09  DD   ADDED THE PE1-HIST RUN-HISTORY FILE AND THE
+000310*                   RESULT-DELTA-VS-PRIOR-RUN TREND COMPARE.
+000320*  2026-08-09  DD   ADDED THE PE1-EXTR DOWNSTREAM INTERFACE
+000330*                   EXTRACT FOR THE NIGHTLY LOAD JOB.
+000340*  2026-08-09  DD   RECONCILIATION CHECK NOW RUNS OFF AN
+000350*                   INDEPENDENT CHECK-TOTAL INSTEAD OF SUM3/SUM5/
+000360*                   SUM15, SO IT IS NO LONGER TIED TO THERE BEING
+000370*                   EXACTLY TWO DIVISORS.
+000380*  2026-08-09  DD   PE1-OUT/PE1-AUDIT/PE1-EXTR/PE1RPT DETAIL
+000390*                   WRITES ARE NOW BUFFERED AND FLUSHED TOGETHER
+000400*                   AT EACH CHECKPOINT SO A RESTART NO LONGER
+000410*                   DUPLICATES DETAIL ROWS WRITTEN SINCE THE LAST
+000420*                   CHECKPOINT.
+000430*  2026-08-09  DD   DIVISOR LIST TEXT ON THE PE1RPT HEADING AND
+000440*                   PE1-OUT HIT LIST NO LONGER SHOWS LEADING
+000450*                   ZEROS.
+000460*  2026-08-09  DD   PE1-CKPT IS NOW ALSO WRITTEN AT FINALIZE, SO
+000470*                   THE RESTART FILE NEVER GOES STALE AFTER A
+000480*                   COMPLETED RUN.  WS-NEXT-MULTIPLE ADVANCE IS
+000490*                   NOW SIZE-ERROR GUARDED LIKE THE OTHER
+000500*                   ACCUMULATORS.  THE CHECK-TOTAL IS NO LONGER A
+000510*                   SECOND ADD OFF THE SAME WS-CTR AS RESULT - IT
+000520*                   IS NOW COMPUTED ONCE AT STARTUP, STRAIGHT FROM
+000530*                   THE CEILING AND DIVISOR TABLE BY INCLUSION-
+000540*                   EXCLUSION OVER DIVISOR LCMS, SO IT TRULY
+000550*                   STANDS ON ITS OWN AGAINST RESULT AT
+000560*                   RECONCILE TIME.
+000570******************************************************************
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.  IBM-Z.
+000610 OBJECT-COMPUTER.  IBM-Z.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT PE1-CTL-FILE   ASSIGN TO "PE1CTL"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-CTL-FILE-STATUS.
+000670     SELECT PE1-OUT-FILE   ASSIGN TO "PE1OUT"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-OUT-FILE-STATUS.
+000700     SELECT PE1-RPT-FILE   ASSIGN TO "PE1RPT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-RPT-FILE-STATUS.
+000730     SELECT PE1-CKPT-FILE  ASSIGN TO "PE1CKPT"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000760     SELECT PE1-AUDIT-FILE ASSIGN TO "PE1AUD"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-AUD-FILE-STATUS.
+000790     SELECT PE1-HIST-FILE  ASSIGN TO "PE1HIST"
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS HIST-RUN-DATE
+000830         FILE STATUS IS WS-HIST-FILE-STATUS.
+000840     SELECT PE1-EXTR-FILE  ASSIGN TO "PE1EXTR"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-EXTR-FILE-STATUS.
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  PE1-CTL-FILE
+000900     RECORDING MODE IS F.
+000910     COPY "PE1CTL.CPY".
+000920 FD  PE1-OUT-FILE
+000930     RECORDING MODE IS F.
+000940     COPY "PE1OUT.CPY".
+000950 FD  PE1-RPT-FILE
+000960     RECORDING MODE IS F.
+000970 01  PE1-RPT-RECORD              PIC X(80).
+000980 FD  PE1-CKPT-FILE
+000990     RECORDING MODE IS F.
+001000     COPY "PE1CKPT.CPY".
+001010 FD  PE1-AUDIT-FILE
+001020     RECORDING MODE IS F.
+001030     COPY "PE1AUD.CPY".
+001040 FD  PE1-HIST-FILE.
+001050     COPY "PE1HIST.CPY".
+001060 FD  PE1-EXTR-FILE
+001070     RECORDING MODE IS F.
+001080     COPY "PE1EXT.CPY".
+001090******************************************************************
+001100 WORKING-STORAGE SECTION.
+001110******************************************************************
+001120*    FILE STATUS SWITCHES
+001130******************************************************************
+001140 01  WS-FILE-STATUSES.
+001150     05  WS-CTL-FILE-STATUS      PIC X(02) VALUE "00".
+001160     05  WS-OUT-FILE-STATUS      PIC X(02) VALUE "00".
+001170     05  WS-RPT-FILE-STATUS      PIC X(02) VALUE "00".
+001180     05  WS-CKPT-FILE-STATUS     PIC X(02) VALUE "00".
+001190     05  WS-AUD-FILE-STATUS      PIC X(02) VALUE "00".
+001200     05  WS-HIST-FILE-STATUS     PIC X(02) VALUE "00".
+001210     05  WS-EXTR-FILE-STATUS     PIC X(02) VALUE "00".
+001220******************************************************************
+001230*    MAIN ACCUMULATORS AND COUNTERS
+001240******************************************************************
+001250 01  WS-COUNTERS.
+001260     05  WS-CTR                  PIC 9(8)  VALUE ZEROS.
+001270     05  WS-START-CTR            PIC 9(8)  VALUE 1.
+001280     05  WS-RESULT               PIC 9(8)  VALUE ZEROS.
+001290     05  WS-IGNORE               PIC 9(8)  VALUE ZEROS.
+001300     05  WS-REMAINDER            PIC 9(8)  VALUE ZEROS.
+001310     05  WS-HIT-COUNT-THIS-CTR   PIC 9(2)  VALUE ZEROS.
+001320     05  WS-DIV-IDX              PIC 9(2)  VALUE ZEROS.
+001330     05  WS-QUAL-COUNT           PIC 9(8)  VALUE ZEROS.
+001340     05  WS-HIT-LIST-PTR         PIC 9(4)  VALUE 1.
+001350     05  WS-CKPT-ITER-COUNT      PIC 9(8)  VALUE ZEROS.
+001360     05  WS-CHECK-TOTAL          PIC 9(8)  VALUE ZEROS.
+001370     05  WS-PEND-COUNT           PIC 9(4)  VALUE ZEROS.
+001380     05  WS-PEND-IDX             PIC 9(4)  VALUE ZEROS.
+001390******************************************************************
+001400*    RESTART WORK AREAS
+001410******************************************************************
+001420 01  WS-RESTART-SWITCHES.
+001430     05  WS-EOF-CKPT-SW          PIC X(01) VALUE "N".
+001440         88  WS-EOF-CKPT             VALUE "Y".
+001450     05  WS-OUT-FILE-IS-NEW-SW   PIC X(01) VALUE "N".
+001460         88  WS-OUT-FILE-IS-NEW      VALUE "Y".
+001470     05  WS-EXTR-FILE-IS-NEW-SW  PIC X(01) VALUE "N".
+001480         88  WS-EXTR-FILE-IS-NEW     VALUE "Y".
+001490 01  WS-SAVED-CHECKPOINT.
+001500     05  WS-SAVED-CKPT-CTR       PIC 9(8)  VALUE ZEROS.
+001510     05  WS-SAVED-CKPT-RESULT    PIC 9(8)  VALUE ZEROS.
+001520     05  WS-SAVED-CKPT-QUAL-COUNT PIC 9(8) VALUE ZEROS.
+001530     05  WS-SAVED-CKPT-CHECK-TOTAL PIC 9(8) VALUE ZEROS.
+001540******************************************************************
+001550*    PE1-HIST TREND-COMPARE WORK AREAS
+001560******************************************************************
+001570 01  WS-HIST-SWITCHES.
+001580     05  WS-PRIOR-RUN-FOUND-SW   PIC X(01) VALUE "N".
+001590         88  WS-PRIOR-RUN-FOUND      VALUE "Y".
+001600 01  WS-PRIOR-RESULT             PIC 9(8)  VALUE ZEROS.
+001610 01  WS-RESULT-DELTA             PIC S9(9) VALUE ZEROS.
+001620******************************************************************
+001630*    PER-DIVISOR WORK TABLE - HIT-FLAG LINES UP POSITION FOR
+001640*    POSITION WITH CTL-DIVISOR-TABLE IN PE1CTL.CPY.
+001650******************************************************************
+001660 01  WS-DIVISOR-WORK-TABLE.
+001670     05  WS-HIT-FLAG             PIC X(01) OCCURS 10 TIMES.
+001680         88  WS-DIVISOR-HIT          VALUE "Y".
+001690         88  WS-DIVISOR-NOT-HIT      VALUE "N".
+001700     05  WS-NEXT-MULTIPLE        PIC 9(8)  OCCURS 10 TIMES
+001710                                     VALUE ZEROS.
+001720******************************************************************
+001730*    WS-CHECK-TOTAL WORK AREAS - 1920-COMPUTE-CHECK-TOTAL BUILDS
+001740*    WS-CHECK-TOTAL ONCE AT STARTUP BY INCLUSION-EXCLUSION OVER
+001750*    THE LCM OF EVERY NON-EMPTY SUBSET OF CONFIGURED DIVISORS, SO
+001760*    IT NEVER SHARES A DATA PATH WITH WS-NEXT-MULTIPLE/WS-HIT-FLAG
+001770*    AND THE MAIN LOOP.  WS-SUBSET-FLAG IS STEPPED THROUGH EVERY
+001780*    NON-ZERO VALUE A CTL-DIVISOR-COUNT-BIT BINARY NUMBER CAN HOLD
+001790*    BY TREATING IT AS A BINARY COUNTER WITH CARRY, ONE SUBSET PER
+001800*    COUNT.
+001810******************************************************************
+001820 01  WS-SUBSET-FLAG-TABLE.
+001830     05  WS-SUBSET-FLAG          PIC X(01) OCCURS 10 TIMES
+001840                                     VALUE "N".
+001850         88  WS-SUBSET-INCLUDED      VALUE "Y".
+001860 01  WS-CT-WORK-AREAS.
+001870     05  WS-CT-MAX-SUBSETS       PIC 9(4)  VALUE ZEROS.
+001880     05  WS-CT-SUBSET-NUM        PIC 9(4)  VALUE ZEROS.
+001890     05  WS-CT-BIT-IDX           PIC 9(2)  VALUE ZEROS.
+001900     05  WS-CT-SUBSET-SIZE       PIC 9(2)  VALUE ZEROS.
+001910     05  WS-CT-PARITY            PIC 9(1)  VALUE ZERO.
+001920     05  WS-CT-CARRY-SW          PIC X(01) VALUE "N".
+001930         88  WS-CT-CARRY-DONE        VALUE "Y".
+001940     05  WS-CT-LCM               PIC 9(08) VALUE ZEROS.
+001950     05  WS-CT-LCM-WIDE          PIC 9(11) VALUE ZEROS.
+001960     05  WS-CT-LCM-PRODUCT       PIC 9(11) VALUE ZEROS.
+001970     05  WS-CT-LCM-OVFL-SW       PIC X(01) VALUE "N".
+001980         88  WS-CT-LCM-OVERFLOWED    VALUE "Y".
+001990     05  WS-CT-GCD-X             PIC 9(08) VALUE ZEROS.
+002000     05  WS-CT-GCD-Y             PIC 9(08) VALUE ZEROS.
+002010     05  WS-CT-GCD-REM           PIC 9(08) VALUE ZEROS.
+002020     05  WS-CT-GCD-IGNORE        PIC 9(08) VALUE ZEROS.
+002030     05  WS-CT-GCD-RESULT        PIC 9(08) VALUE ZEROS.
+002040     05  WS-CT-MULT-COUNT        PIC 9(08) VALUE ZEROS.
+002050     05  WS-CT-TERM-WIDE         PIC 9(16) VALUE ZEROS.
+002060     05  WS-CT-TERM              PIC 9(08) VALUE ZEROS.
+002070******************************************************************
+002080*    RUN IDENTIFICATION AND THE QUALIFYING-DIVISOR TEXT LIST
+002090*    BUILT UP FOR EACH CTR AS IT IS WRITTEN TO PE1-OUT.
+002100******************************************************************
+002110 01  WS-RUN-IDENTIFICATION.
+002120     05  WS-CURRENT-DATE         PIC 9(8)  VALUE ZEROS.
+002130     05  WS-CURRENT-TIME        PIC 9(8)  VALUE ZEROS.
+002140     05  WS-RUN-ID               PIC X(14) VALUE SPACES.
+002150     05  WS-JOB-ID               PIC X(08) VALUE SPACES.
+002160******************************************************************
+002170*    ELAPSED RUN TIME - WS-CURRENT-TIME (ABOVE) DOUBLES AS THE
+002180*    RUN'S START TIME SINCE IT IS CAPTURED ONLY ONCE, AT STARTUP.
+002190******************************************************************
+002200 01  WS-RUN-END-TIME              PIC 9(8)  VALUE ZEROS.
+002210 01  WS-ELAPSED-SECONDS           PIC S9(8) VALUE ZEROS.
+002220 01  WS-TIME-HH                   PIC 9(2)  VALUE ZEROS.
+002230 01  WS-TIME-MM                   PIC 9(2)  VALUE ZEROS.
+002240 01  WS-TIME-SS                   PIC 9(2)  VALUE ZEROS.
+002250 01  WS-START-TOTAL-SECS          PIC 9(8)  VALUE ZEROS.
+002260 01  WS-END-TOTAL-SECS            PIC 9(8)  VALUE ZEROS.
+002270 01  WS-DIVISOR-HIT-LIST         PIC X(60) VALUE SPACES.
+002280 01  WS-ALL-DIVISORS-TEXT        PIC X(40) VALUE SPACES.
+002290 01  WS-DIVISOR-LIST-PTR         PIC 9(4)  VALUE 1.
+002300******************************************************************
+002310*    DIVISOR-TO-TEXT EDIT WORK AREA - SUPPRESSES THE LEADING
+002320*    ZEROS OF CTL-DIVISOR-TABLE'S PIC 9(3) ENTRIES BEFORE THEY GO
+002330*    INTO A COMMA-SEPARATED TEXT LIST.  SHARED BY
+002340*    1811-APPEND-ONE-DIVISOR AND 2120-APPEND-DIVISOR-TO-LIST.
+002350******************************************************************
+002360 01  WS-DIVISOR-EDIT             PIC ZZ9.
+002370 01  WS-DIVISOR-EDIT-START       PIC 9(1)  VALUE 1.
+002380 01  WS-DIVISOR-EDIT-LEN         PIC 9(1)  VALUE 1.
+002390******************************************************************
+002400*    PE1RPT PAGINATION CONTROLS
+002410******************************************************************
+002420 01  WS-RPT-CONTROLS.
+002430     05  WS-RPT-PAGE-NO          PIC 9(4)  VALUE 1.
+002440     05  WS-RPT-LINE-COUNT       PIC 9(4)  VALUE ZEROS.
+002450     05  WS-RPT-LINES-PER-PAGE   PIC 9(4)  VALUE 20.
+002460     05  WS-RPT-PAGE-TOTAL       PIC 9(8)  VALUE ZEROS.
+002470******************************************************************
+002480*    PE1RPT PRINT LINE TEMPLATES - BUILT IN WORKING-STORAGE AND
+002490*    MOVED TO THE 80-BYTE PE1-RPT-RECORD WITH "WRITE ... FROM".
+002500******************************************************************
+002510 01  WS-RPT-HEADING-LINE-1.
+002520     05  FILLER                  PIC X(10) VALUE "PE1RPT".
+002530     05  FILLER                  PIC X(06) VALUE "RUN: ".
+002540     05  RPT-HDG1-RUN-ID         PIC X(14).
+002550     05  FILLER                  PIC X(06) VALUE SPACES.
+002560     05  FILLER                  PIC X(06) VALUE "PAGE: ".
+002570     05  RPT-HDG1-PAGE-NO        PIC ZZZ9.
+002580     05  FILLER                  PIC X(34) VALUE SPACES.
+002590 01  WS-RPT-HEADING-LINE-2.
+002600     05  FILLER                  PIC X(10) VALUE "CEILING: ".
+002610     05  RPT-HDG2-CEILING        PIC ZZZZZZZ9.
+002620     05  FILLER                  PIC X(04) VALUE SPACES.
+002630     05  FILLER                  PIC X(10) VALUE "DIVISORS: ".
+002640     05  RPT-HDG2-DIVISOR-LIST   PIC X(40).
+002650     05  FILLER                  PIC X(08) VALUE SPACES.
+002660 01  WS-RPT-COLUMN-HEADER        PIC X(80) VALUE
+002670         "CTR          DIV-1 HIT     DIV-2 HIT     BOTH HIT".
+002680 01  WS-RPT-BLANK-LINE           PIC X(80) VALUE SPACES.
+002690 01  WS-RPT-DETAIL-LINE.
+002700     05  RPT-DTL-CTR             PIC ZZZZZZZ9.
+002710     05  FILLER                  PIC X(06) VALUE SPACES.
+002720     05  RPT-DTL-DIV1-HIT        PIC X(10).
+002730     05  FILLER                  PIC X(04) VALUE SPACES.
+002740     05  RPT-DTL-DIV2-HIT        PIC X(10).
+002750     05  FILLER                  PIC X(04) VALUE SPACES.
+002760     05  RPT-DTL-BOTH-HIT        PIC X(10).
+002770     05  FILLER                  PIC X(28) VALUE SPACES.
+002780 01  WS-RPT-PAGE-TOTAL-LINE.
+002790     05  FILLER                  PIC X(20) VALUE "PAGE TOTAL:".
+002800     05  RPT-PGT-TOTAL           PIC ZZZZZZZ9.
+002810     05  FILLER                  PIC X(52) VALUE SPACES.
+002820 01  WS-RPT-FINAL-TOTAL-LINE.
+002830     05  FILLER       PIC X(25) VALUE "CONTROL TOTAL (RESULT):".
+002840     05  RPT-FIN-RESULT          PIC ZZZZZZZ9.
+002850     05  FILLER                  PIC X(06) VALUE SPACES.
+002860     05  FILLER                  PIC X(12) VALUE "QUAL COUNT:".
+002870     05  RPT-FIN-QUAL-COUNT      PIC ZZZZZZZ9.
+002880     05  FILLER                  PIC X(21) VALUE SPACES.
+002890******************************************************************
+002900*    ABEND / ERROR MESSAGE AREA
+002910******************************************************************
+002920 01  WS-ABEND-MESSAGE            PIC X(60) VALUE SPACES.
+002930******************************************************************
+002940*    PENDING-DETAIL BUFFER - A QUALIFYING CTR'S PE1-OUT/PE1-AUDIT/
+002950*    PE1-EXTR/PE1RPT DETAIL ROWS ARE HELD HERE AND ARE ONLY
+002960*    WRITTEN WHEN 2410-WRITE-CHECKPOINT COMMITS (OR AT NORMAL
+002970*    END-OF-RUN), SO A RESTART REPLAYS AT MOST ONE CHECKPOINT
+002980*    INTERVAL'S WORTH OF WORK INSTEAD OF DUPLICATING EVERY ROW
+002990*    WRITTEN SINCE THE LAST CHECKPOINT.
+003000******************************************************************
+003010 01  WS-PENDING-DETAIL-TABLE.
+003020     05  WS-PEND-ENTRY OCCURS 1000 TIMES.
+003030         10  WS-PEND-CTR             PIC 9(8).
+003040         10  WS-PEND-HIT-LIST        PIC X(60).
+003050         10  WS-PEND-HIT-FLAGS       PIC X(01) OCCURS 10 TIMES.
+003060         10  WS-PEND-RUNNING-RESULT  PIC 9(8).
+003070******************************************************************
+003080 PROCEDURE DIVISION.
+003090******************************************************************
+003100*    0000-MAINLINE
+003110******************************************************************
+003120 0000-MAINLINE.
+003130     PERFORM 1000-INITIALIZE      THRU 1000-INITIALIZE-EXIT.
+003140     PERFORM 2000-PROCESS-LOOP    THRU 2000-PROCESS-LOOP-EXIT.
+003150     PERFORM 4000-FINALIZE        THRU 4000-FINALIZE-EXIT.
+003160     STOP RUN.
+003170 0000-MAINLINE-EXIT.
+003180     EXIT.
+003190******************************************************************
+003200*    1000-INITIALIZE - OPEN FILES, READ AND VALIDATE THE CONTROL
+003210*    CARD BEFORE THE MAIN LOOP EVER STARTS.
+003220******************************************************************
+003230 1000-INITIALIZE.
+003240     PERFORM 1100-OPEN-FILES THRU 1100-OPEN-FILES-EXIT.
+003250     PERFORM 1200-READ-CONTROL-CARD
+003260         THRU 1200-READ-CONTROL-CARD-EXIT.
+003270     PERFORM 1300-VALIDATE-CONTROL-CARD
+003280         THRU 1300-VALIDATE-CONTROL-CARD-EXIT.
+003290     PERFORM 1400-INIT-DIVISOR-TABLE
+003300         THRU 1400-INIT-DIVISOR-TABLE-EXIT.
+003310     PERFORM 1500-ESTABLISH-RUN-ID
+003320         THRU 1500-ESTABLISH-RUN-ID-EXIT.
+003330     PERFORM 1550-CHECK-RESTART
+003340         THRU 1550-CHECK-RESTART-EXIT.
+003350     PERFORM 1900-INITIALIZE-NEXT-MULTIPLES
+003360         THRU 1900-INITIALIZE-NEXT-MULTIPLES-EXIT.
+003370     PERFORM 1920-COMPUTE-CHECK-TOTAL
+003380         THRU 1920-COMPUTE-CHECK-TOTAL-EXIT.
+003390     PERFORM 1600-OPEN-PE1-OUT-FILE
+003400         THRU 1600-OPEN-PE1-OUT-FILE-EXIT.
+003410     PERFORM 1650-OPEN-PE1-AUDIT-FILE
+003420         THRU 1650-OPEN-PE1-AUDIT-FILE-EXIT.
+003430     PERFORM 1660-OPEN-PE1-HIST-FILE
+003440         THRU 1660-OPEN-PE1-HIST-FILE-EXIT.
+003450     PERFORM 1670-OPEN-PE1-EXTR-FILE
+003460         THRU 1670-OPEN-PE1-EXTR-FILE-EXIT.
+003470     PERFORM 1700-WRITE-OUTPUT-HEADER
+003480         THRU 1700-WRITE-OUTPUT-HEADER-EXIT.
+003490     PERFORM 1710-WRITE-EXTR-HEADER
+003500         THRU 1710-WRITE-EXTR-HEADER-EXIT.
+003510     PERFORM 1800-OPEN-PE1-RPT-FILE
+003520         THRU 1800-OPEN-PE1-RPT-FILE-EXIT.
+003530     PERFORM 1810-BUILD-DIVISOR-TEXT-LIST
+003540         THRU 1810-BUILD-DIVISOR-TEXT-LIST-EXIT.
+003550     PERFORM 1820-WRITE-REPORT-PAGE-HEADING
+003560         THRU 1820-WRITE-REPORT-PAGE-HEADING-EXIT.
+003570 1000-INITIALIZE-EXIT.
+003580     EXIT.
+003590******************************************************************
+003600 1100-OPEN-FILES.
+003610     OPEN INPUT PE1-CTL-FILE.
+003620     IF WS-CTL-FILE-STATUS NOT = "00"
+003630         MOVE "UNABLE TO OPEN PE1-CTL CONTROL CARD FILE"
+003640             TO WS-ABEND-MESSAGE
+003650         GO TO 9800-ABEND-RUN
+003660     END-IF.
+003670 1100-OPEN-FILES-EXIT.
+003680     EXIT.
+003690******************************************************************
+003700 1200-READ-CONTROL-CARD.
+003710     READ PE1-CTL-FILE
+003720         AT END
+003730             MOVE "PE1-CTL CONTROL CARD FILE IS EMPTY"
+003740                 TO WS-ABEND-MESSAGE
+003750             GO TO 9800-ABEND-RUN
+003760     END-READ.
+003770     CLOSE PE1-CTL-FILE.
+003780 1200-READ-CONTROL-CARD-EXIT.
+003790     EXIT.
+003800******************************************************************
+003810*    1300-VALIDATE-CONTROL-CARD - ABEND THE RUN WITH A CLEAR
+003820*    MESSAGE IF THE CEILING OR DIVISOR LIST ARE NO GOOD.
+003830******************************************************************
+003840 1300-VALIDATE-CONTROL-CARD.
+003850     IF CTL-CEILING NOT NUMERIC
+003860         MOVE "PE1-CTL CEILING VALUE IS NON-NUMERIC"
+003870             TO WS-ABEND-MESSAGE
+003880         GO TO 9800-ABEND-RUN
+003890     END-IF.
+003900     IF CTL-CEILING = ZERO
+003910         MOVE "PE1-CTL CEILING VALUE IS ZERO OR NEGATIVE"
+003920             TO WS-ABEND-MESSAGE
+003930         GO TO 9800-ABEND-RUN
+003940     END-IF.
+003950     IF CTL-DIVISOR-COUNT NOT NUMERIC
+003960         MOVE "PE1-CTL DIVISOR COUNT IS NON-NUMERIC"
+003970             TO WS-ABEND-MESSAGE
+003980         GO TO 9800-ABEND-RUN
+003990     END-IF.
+004000     IF CTL-DIVISOR-COUNT = ZERO
+004010         MOVE "PE1-CTL DIVISOR LIST IS EMPTY"
+004020             TO WS-ABEND-MESSAGE
+004030         GO TO 9800-ABEND-RUN
+004040     END-IF.
+004050     IF CTL-DIVISOR-COUNT > 10
+004060         MOVE "PE1-CTL DIVISOR COUNT EXCEEDS TABLE SIZE OF 10"
+004070             TO WS-ABEND-MESSAGE
+004080         GO TO 9800-ABEND-RUN
+004090     END-IF.
+004100     IF CTL-CKPT-INTERVAL NOT NUMERIC
+004110         MOVE "PE1-CTL CHECKPOINT INTERVAL IS NON-NUMERIC"
+004120             TO WS-ABEND-MESSAGE
+004130         GO TO 9800-ABEND-RUN
+004140     END-IF.
+004150     IF CTL-CKPT-INTERVAL = ZERO
+004160         MOVE "PE1-CTL CHECKPOINT INTERVAL IS ZERO"
+004170             TO WS-ABEND-MESSAGE
+004180         GO TO 9800-ABEND-RUN
+004190     END-IF.
+004200     IF CTL-CKPT-INTERVAL > 1000
+004210         MOVE "PE1-CTL CHECKPOINT INTERVAL EXCEEDS BUFFER LIMIT"
+004220             TO WS-ABEND-MESSAGE
+004230         GO TO 9800-ABEND-RUN
+004240     END-IF.
+004250     PERFORM 1310-VALIDATE-ONE-DIVISOR
+004260         THRU 1310-VALIDATE-ONE-DIVISOR-EXIT
+004270         VARYING WS-DIV-IDX FROM 1 BY 1
+004280             UNTIL WS-DIV-IDX > CTL-DIVISOR-COUNT.
+004290 1300-VALIDATE-CONTROL-CARD-EXIT.
+004300     EXIT.
+004310******************************************************************
+004320 1310-VALIDATE-ONE-DIVISOR.
+004330     IF CTL-DIVISOR-TABLE (WS-DIV-IDX) NOT NUMERIC
+004340         MOVE "PE1-CTL DIVISOR LIST CONTAINS A NON-NUMERIC ENTRY"
+004350             TO WS-ABEND-MESSAGE
+004360         GO TO 9800-ABEND-RUN
+004370     END-IF.
+004380     IF CTL-DIVISOR-TABLE (WS-DIV-IDX) = ZERO
+004390         MOVE "PE1-CTL DIVISOR LIST CONTAINS A ZERO ENTRY"
+004400             TO WS-ABEND-MESSAGE
+004410         GO TO 9800-ABEND-RUN
+004420     END-IF.
+004430 1310-VALIDATE-ONE-DIVISOR-EXIT.
+004440     EXIT.
+004450******************************************************************
+004460*    1400-INIT-DIVISOR-TABLE - CLEAR THE HIT-FLAG WORK TABLE SO
+004470*    UNUSED DIVISOR SLOTS NEVER LOOK LIKE A HIT.
+004480******************************************************************
+004490 1400-INIT-DIVISOR-TABLE.
+004500     PERFORM 1410-CLEAR-ONE-HIT-FLAG
+004510         THRU 1410-CLEAR-ONE-HIT-FLAG-EXIT
+004520         VARYING WS-DIV-IDX FROM 1 BY 1 UNTIL WS-DIV-IDX > 10.
+004530 1400-INIT-DIVISOR-TABLE-EXIT.
+004540     EXIT.
+004550******************************************************************
+004560 1410-CLEAR-ONE-HIT-FLAG.
+004570     MOVE "N" TO WS-HIT-FLAG (WS-DIV-IDX).
+004580 1410-CLEAR-ONE-HIT-FLAG-EXIT.
+004590     EXIT.
+004600******************************************************************
+004610*    1500-ESTABLISH-RUN-ID - BUILD A RUN ID FROM TODAY'S DATE AND
+004620*    TIME OF DAY FOR THE PE1-OUT HEADER RECORD.
+004630******************************************************************
+004640 1500-ESTABLISH-RUN-ID.
+004650     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004660     ACCEPT WS-CURRENT-TIME FROM TIME.
+004670     MOVE WS-CURRENT-DATE TO WS-RUN-ID (1:8).
+004680     MOVE WS-CURRENT-TIME (1:6) TO WS-RUN-ID (9:6).
+004690     MOVE "PE1"             TO WS-JOB-ID (1:3).
+004700     MOVE WS-CURRENT-TIME (3:5) TO WS-JOB-ID (4:5).
+004710 1500-ESTABLISH-RUN-ID-EXIT.
+004720     EXIT.
+004730******************************************************************
+004740*    1550-CHECK-RESTART - WHEN THE CONTROL CARD SAYS THIS IS A
+004750*    RESTART, READ PE1-CKPT FOR THE LAST SAVED CTR/RESULT AND
+004760*    RESUME FROM THERE INSTEAD OF CTR = 1.  EITHER WAY, OPEN
+004770*    PE1-CKPT FOR THE WRITES THIS RUN WILL MAKE AS IT PROGRESSES.
+004780******************************************************************
+004790 1550-CHECK-RESTART.
+004800     IF CTL-RESTART-YES
+004810         PERFORM 1560-READ-LAST-CHECKPOINT
+004820             THRU 1560-READ-LAST-CHECKPOINT-EXIT
+004830     END-IF.
+004840     PERFORM 1570-OPEN-CKPT-FOR-WRITING
+004850         THRU 1570-OPEN-CKPT-FOR-WRITING-EXIT.
+004860 1550-CHECK-RESTART-EXIT.
+004870     EXIT.
+004880******************************************************************
+004890 1560-READ-LAST-CHECKPOINT.
+004900     MOVE "N" TO WS-EOF-CKPT-SW.
+004910     OPEN INPUT PE1-CKPT-FILE.
+004920     IF WS-CKPT-FILE-STATUS NOT = "00"
+004930         DISPLAY "PE1 NO PRIOR CHECKPOINT - RESTARTING AT CTR=1"
+004940     ELSE
+004950         PERFORM 1561-READ-CKPT-RECORD
+004960             THRU 1561-READ-CKPT-RECORD-EXIT
+004970             UNTIL WS-EOF-CKPT
+004980         CLOSE PE1-CKPT-FILE
+004990         IF WS-SAVED-CKPT-CTR > ZERO
+005000             COMPUTE WS-START-CTR = WS-SAVED-CKPT-CTR + 1
+005010             MOVE WS-SAVED-CKPT-RESULT     TO WS-RESULT
+005020             MOVE WS-SAVED-CKPT-QUAL-COUNT TO WS-QUAL-COUNT
+005030             MOVE WS-SAVED-CKPT-CHECK-TOTAL TO WS-CHECK-TOTAL
+005040*            WS-CHECK-TOTAL IS OVERWRITTEN LATER BY
+005050*            1920-COMPUTE-CHECK-TOTAL - THIS MOVE ONLY KEEPS
+005060*            THE FIELD POPULATED IN CASE THIS PARAGRAPH IS EVER
+005070*            CALLED ON ITS OWN.
+005080             DISPLAY "PE1 RESTARTING AT CTR=" WS-START-CTR
+005090         END-IF
+005100     END-IF.
+005110 1560-READ-LAST-CHECKPOINT-EXIT.
+005120     EXIT.
+005130******************************************************************
+005140 1561-READ-CKPT-RECORD.
+005150     READ PE1-CKPT-FILE
+005160         AT END
+005170             MOVE "Y" TO WS-EOF-CKPT-SW
+005180         NOT AT END
+005190             MOVE CKPT-CTR         TO WS-SAVED-CKPT-CTR
+005200             MOVE CKPT-RESULT      TO WS-SAVED-CKPT-RESULT
+005210             MOVE CKPT-QUAL-COUNT  TO WS-SAVED-CKPT-QUAL-COUNT
+005220             MOVE CKPT-CHECK-TOTAL TO WS-SAVED-CKPT-CHECK-TOTAL
+005230     END-READ.
+005240 1561-READ-CKPT-RECORD-EXIT.
+005250     EXIT.
+005260******************************************************************
+005270 1570-OPEN-CKPT-FOR-WRITING.
+005280     IF CTL-RESTART-YES
+005290         OPEN EXTEND PE1-CKPT-FILE
+005300         IF WS-CKPT-FILE-STATUS NOT = "00"
+005310             OPEN OUTPUT PE1-CKPT-FILE
+005320         END-IF
+005330     ELSE
+005340         OPEN OUTPUT PE1-CKPT-FILE
+005350     END-IF.
+005360     IF WS-CKPT-FILE-STATUS NOT = "00"
+005370         MOVE "UNABLE TO OPEN PE1-CKPT RESTART FILE FOR WRITING"
+005380             TO WS-ABEND-MESSAGE
+005390         GO TO 9800-ABEND-RUN
+005400     END-IF.
+005410 1570-OPEN-CKPT-FOR-WRITING-EXIT.
+005420     EXIT.
+005430******************************************************************
+005440*    1900-INITIALIZE-NEXT-MULTIPLES - COMPUTE, ONCE PER DIVISOR AT
+005450*    STARTUP, THE NEXT CTR VALUE EACH CONFIGURED DIVISOR WILL HIT.
+005460*    THIS IS THE ONLY PLACE DIVIDE IS STILL USED FOR DIVISOR
+005470*    CHECKING - AT MOST 10 TIMES PER RUN, NOT ONCE PER CTR - SO
+005480*    2110-CHECK-ONE-DIVISOR CAN TEST A PLAIN EQUALITY INSTEAD AND
+005490*    STILL SCALE CLEANLY PAST A 999 CEILING.  COMPUTED FROM
+005500*    WS-START-CTR SO A RESTART RESUMES THE TABLE CORRECTLY TOO.
+005510******************************************************************
+005520 1900-INITIALIZE-NEXT-MULTIPLES.
+005530     PERFORM 1910-INIT-ONE-NEXT-MULTIPLE
+005540         THRU 1910-INIT-ONE-NEXT-MULTIPLE-EXIT
+005550         VARYING WS-DIV-IDX FROM 1 BY 1
+005560             UNTIL WS-DIV-IDX > CTL-DIVISOR-COUNT.
+005570 1900-INITIALIZE-NEXT-MULTIPLES-EXIT.
+005580     EXIT.
+005590******************************************************************
+005600 1910-INIT-ONE-NEXT-MULTIPLE.
+005610     DIVIDE WS-START-CTR BY CTL-DIVISOR-TABLE (WS-DIV-IDX)
+005620         GIVING WS-IGNORE REMAINDER WS-REMAINDER.
+005630     IF WS-REMAINDER = ZERO
+005640         MOVE WS-START-CTR TO WS-NEXT-MULTIPLE (WS-DIV-IDX)
+005650     ELSE
+005660         COMPUTE WS-NEXT-MULTIPLE (WS-DIV-IDX) =
+005670             WS-START-CTR - WS-REMAINDER
+005680                 + CTL-DIVISOR-TABLE (WS-DIV-IDX)
+005690             ON SIZE ERROR
+005700                 MOVE "PE1 NEXT-MULTIPLE TABLE EXCEEDED PIC 9(8)"
+005710                     TO WS-ABEND-MESSAGE
+005720                 GO TO 9800-ABEND-RUN
+005730         END-COMPUTE
+005740     END-IF.
+005750 1910-INIT-ONE-NEXT-MULTIPLE-EXIT.
+005760     EXIT.
+005770******************************************************************
+005780*    1920-COMPUTE-CHECK-TOTAL - DERIVES WS-CHECK-TOTAL DIRECTLY
+005790*    FROM CTL-CEILING AND CTL-DIVISOR-TABLE, ONCE PER RUN, WITH NO
+005800*    DEPENDENCE ON THE MAIN LOOP'S HIT DETECTION.  BY INCLUSION-
+005810*    EXCLUSION, THE SUM OF EVERY CTR FROM 1 TO CTL-CEILING THAT IS
+005820*    DIVISIBLE BY AT LEAST ONE CONFIGURED DIVISOR EQUALS THE
+005830*    ALTERNATING SUM, OVER EVERY NON-EMPTY SUBSET OF DIVISORS, OF
+005840*    THE SUM OF MULTIPLES OF THAT SUBSET'S LCM UP TO CTL-CEILING -
+005850*    ADDING SUBSETS OF ODD SIZE AND SUBTRACTING SUBSETS OF EVEN
+005860*    SIZE.  THIS IS EXACTLY WHAT WS-RESULT ITSELF COUNTS, SO IT IS
+005870*    A TRUE INDEPENDENT CROSS-FOOT, NOT A MIRROR OF THE WS-CTR ADD
+005880*    THAT BUILDS WS-RESULT.
+005890******************************************************************
+005900 1920-COMPUTE-CHECK-TOTAL.
+005910     MOVE ZERO TO WS-CHECK-TOTAL.
+005920     MOVE "N" TO WS-SUBSET-FLAG (1) WS-SUBSET-FLAG (2)
+005930         WS-SUBSET-FLAG (3) WS-SUBSET-FLAG (4) WS-SUBSET-FLAG (5)
+005940         WS-SUBSET-FLAG (6) WS-SUBSET-FLAG (7) WS-SUBSET-FLAG (8)
+005950         WS-SUBSET-FLAG (9) WS-SUBSET-FLAG (10).
+005960     COMPUTE WS-CT-MAX-SUBSETS = (2 ** CTL-DIVISOR-COUNT) - 1
+005970         ON SIZE ERROR
+005980             MOVE "PE1 CHECK-TOTAL SUBSET COUNT EXCEEDED PIC 9(4)"
+005990                 TO WS-ABEND-MESSAGE
+006000             GO TO 9800-ABEND-RUN
+006010     END-COMPUTE.
+006020     PERFORM 1921-ACCUMULATE-ONE-SUBSET
+006030         THRU 1921-ACCUMULATE-ONE-SUBSET-EXIT
+006040         VARYING WS-CT-SUBSET-NUM FROM 1 BY 1
+006050             UNTIL WS-CT-SUBSET-NUM > WS-CT-MAX-SUBSETS.
+006060 1920-COMPUTE-CHECK-TOTAL-EXIT.
+006070     EXIT.
+006080******************************************************************
+006090*    1921-ACCUMULATE-ONE-SUBSET - STEPS WS-SUBSET-FLAG TO THE NEXT
+006100*    NON-EMPTY SUBSET, BUILDS THAT SUBSET'S LCM, AND FOLDS ITS
+006110*    TERM INTO WS-CHECK-TOTAL WITH THE CORRECT INCLUSION-EXCLUSION
+006120*    SIGN.
+006130******************************************************************
+006140 1921-ACCUMULATE-ONE-SUBSET.
+006150     PERFORM 1922-INCREMENT-SUBSET-FLAGS
+006160         THRU 1922-INCREMENT-SUBSET-FLAGS-EXIT.
+006170     PERFORM 1923-BUILD-SUBSET-LCM
+006180         THRU 1923-BUILD-SUBSET-LCM-EXIT.
+006190     IF NOT WS-CT-LCM-OVERFLOWED
+006200         PERFORM 1926-FOLD-SUBSET-TERM
+006210             THRU 1926-FOLD-SUBSET-TERM-EXIT
+006220     END-IF.
+006230 1921-ACCUMULATE-ONE-SUBSET-EXIT.
+006240     EXIT.
+006250******************************************************************
+006260*    1922-INCREMENT-SUBSET-FLAGS - TREATS WS-SUBSET-FLAG AS A
+006270*    CTL-DIVISOR-COUNT-BIT BINARY COUNTER AND ADDS ONE TO IT, SO
+006280*    EVERY CALL FROM 1921 VISITS THE NEXT SUBSET IN SEQUENCE.
+006290******************************************************************
+006300 1922-INCREMENT-SUBSET-FLAGS.
+006310     MOVE 1 TO WS-CT-BIT-IDX.
+006320     MOVE "N" TO WS-CT-CARRY-SW.
+006330     PERFORM 1925-FLIP-ONE-SUBSET-BIT
+006340         THRU 1925-FLIP-ONE-SUBSET-BIT-EXIT
+006350         UNTIL WS-CT-CARRY-DONE
+006360             OR WS-CT-BIT-IDX > CTL-DIVISOR-COUNT.
+006370 1922-INCREMENT-SUBSET-FLAGS-EXIT.
+006380     EXIT.
+006390******************************************************************
+006400*    1923-BUILD-SUBSET-LCM - COMBINES THE LCM OF EVERY DIVISOR
+006410*    FLAGGED INTO WS-SUBSET-FLAG, AND COUNTS HOW MANY ARE FLAGGED
+006420*    SO 1926-FOLD-SUBSET-TERM KNOWS THE SIGN TO APPLY.  BAILS OUT
+006430*    OF FURTHER COMBINING AS SOON AS THE RUNNING LCM PASSES
+006440*    CTL-CEILING, SINCE THE TERM FOR THAT SUBSET IS THEN ZERO AND
+006450*    NO FURTHER MULTIPLY CAN CHANGE THAT.
+006460******************************************************************
+006470 1923-BUILD-SUBSET-LCM.
+006480     MOVE 1 TO WS-CT-LCM.
+006490     MOVE ZERO TO WS-CT-SUBSET-SIZE.
+006500     MOVE "N" TO WS-CT-LCM-OVFL-SW.
+006510     PERFORM 1924-COMBINE-ONE-DIVISOR
+006520         THRU 1924-COMBINE-ONE-DIVISOR-EXIT
+006530         VARYING WS-CT-BIT-IDX FROM 1 BY 1
+006540             UNTIL WS-CT-BIT-IDX > CTL-DIVISOR-COUNT.
+006550 1923-BUILD-SUBSET-LCM-EXIT.
+006560     EXIT.
+006570******************************************************************
+006580 1924-COMBINE-ONE-DIVISOR.
+006590     IF WS-SUBSET-INCLUDED (WS-CT-BIT-IDX)
+006600         ADD 1 TO WS-CT-SUBSET-SIZE
+006610         IF NOT WS-CT-LCM-OVERFLOWED
+006620             MOVE WS-CT-LCM TO WS-CT-GCD-X
+006630             MOVE CTL-DIVISOR-TABLE (WS-CT-BIT-IDX) TO WS-CT-GCD-Y
+006640             PERFORM 1927-COMPUTE-GCD THRU 1927-COMPUTE-GCD-EXIT
+006650             COMPUTE WS-CT-LCM-PRODUCT =
+006660                 WS-CT-LCM * CTL-DIVISOR-TABLE (WS-CT-BIT-IDX)
+006670                 ON SIZE ERROR
+006680                     MOVE "PE1 CHECK-TOTAL LCM PRODUCT EXCEEDED"
+006690                         TO WS-ABEND-MESSAGE
+006700                     GO TO 9800-ABEND-RUN
+006710             END-COMPUTE
+006720             DIVIDE WS-CT-LCM-PRODUCT BY WS-CT-GCD-RESULT
+006730                 GIVING WS-CT-LCM-WIDE
+006740             IF WS-CT-LCM-WIDE > CTL-CEILING
+006750                 MOVE "Y" TO WS-CT-LCM-OVFL-SW
+006760             ELSE
+006770                 MOVE WS-CT-LCM-WIDE TO WS-CT-LCM
+006780             END-IF
+006790         END-IF
+006800     END-IF.
+006810 1924-COMBINE-ONE-DIVISOR-EXIT.
+006820     EXIT.
+006830******************************************************************
+006840*    1925-FLIP-ONE-SUBSET-BIT - ONE STEP OF BINARY-COUNTER CARRY:
+006850*    A ZERO BIT TURNS ON AND THE CARRY STOPS; A ONE BIT TURNS OFF
+006860*    AND THE CARRY RIPPLES INTO THE NEXT BIT.
+006870******************************************************************
+006880 1925-FLIP-ONE-SUBSET-BIT.
+006890     IF WS-SUBSET-FLAG (WS-CT-BIT-IDX) = "N"
+006900         MOVE "Y" TO WS-SUBSET-FLAG (WS-CT-BIT-IDX)
+006910         MOVE "Y" TO WS-CT-CARRY-SW
+006920     ELSE
+006930         MOVE "N" TO WS-SUBSET-FLAG (WS-CT-BIT-IDX)
+006940         ADD 1 TO WS-CT-BIT-IDX
+006950     END-IF.
+006960 1925-FLIP-ONE-SUBSET-BIT-EXIT.
+006970     EXIT.
+006980******************************************************************
+006990*    1926-FOLD-SUBSET-TERM - ADDS (ODD SUBSET SIZE) OR SUBTRACTS
+007000*    (EVEN SUBSET SIZE) THE SUM OF MULTIPLES OF WS-CT-LCM UP TO
+007010*    CTL-CEILING, A CLOSED FORM (M * K * (K+1)) / 2 WHERE K IS THE
+007020*    NUMBER OF MULTIPLES OF M = WS-CT-LCM NOT EXCEEDING THE
+007030*    CEILING.
+007040******************************************************************
+007050 1926-FOLD-SUBSET-TERM.
+007060     DIVIDE CTL-CEILING BY WS-CT-LCM GIVING WS-CT-MULT-COUNT.
+007070     COMPUTE WS-CT-TERM-WIDE =
+007080         WS-CT-LCM * WS-CT-MULT-COUNT * (WS-CT-MULT-COUNT + 1) / 2
+007090         ON SIZE ERROR
+007100             MOVE "PE1 CHECK-TOTAL TERM EXCEEDED PIC 9(16)"
+007110                 TO WS-ABEND-MESSAGE
+007120             GO TO 9800-ABEND-RUN
+007130     END-COMPUTE.
+007140     MOVE WS-CT-TERM-WIDE TO WS-CT-TERM.
+007150     DIVIDE WS-CT-SUBSET-SIZE BY 2
+007160         GIVING WS-CT-GCD-IGNORE REMAINDER WS-CT-PARITY.
+007170     IF WS-CT-PARITY = 1
+007180         ADD WS-CT-TERM TO WS-CHECK-TOTAL
+007190             ON SIZE ERROR
+007200                 MOVE "PE1 CHECK-TOTAL ACCUMULATOR EXCEEDED"
+007210                     TO WS-ABEND-MESSAGE
+007220                 GO TO 9800-ABEND-RUN
+007230         END-ADD
+007240     ELSE
+007250         SUBTRACT WS-CT-TERM FROM WS-CHECK-TOTAL
+007260             ON SIZE ERROR
+007270                 MOVE "PE1 CHECK-TOTAL ACCUMULATOR EXCEEDED"
+007280                     TO WS-ABEND-MESSAGE
+007290                 GO TO 9800-ABEND-RUN
+007300         END-SUBTRACT
+007310     END-IF.
+007320 1926-FOLD-SUBSET-TERM-EXIT.
+007330     EXIT.
+007340******************************************************************
+007350*    1927-COMPUTE-GCD - EUCLIDEAN ALGORITHM, GIVEN WS-CT-GCD-X AND
+007360*    WS-CT-GCD-Y, LEAVES THE RESULT IN WS-CT-GCD-RESULT.
+007370******************************************************************
+007380 1927-COMPUTE-GCD.
+007390     PERFORM 1928-GCD-STEP THRU 1928-GCD-STEP-EXIT
+007400         UNTIL WS-CT-GCD-Y = ZERO.
+007410     MOVE WS-CT-GCD-X TO WS-CT-GCD-RESULT.
+007420 1927-COMPUTE-GCD-EXIT.
+007430     EXIT.
+007440******************************************************************
+007450 1928-GCD-STEP.
+007460     DIVIDE WS-CT-GCD-X BY WS-CT-GCD-Y
+007470         GIVING WS-CT-GCD-IGNORE REMAINDER WS-CT-GCD-REM.
+007480     MOVE WS-CT-GCD-Y TO WS-CT-GCD-X.
+007490     MOVE WS-CT-GCD-REM TO WS-CT-GCD-Y.
+007500 1928-GCD-STEP-EXIT.
+007510     EXIT.
+007520******************************************************************
+007530 1600-OPEN-PE1-OUT-FILE.
+007540     IF CTL-RESTART-YES
+007550         OPEN EXTEND PE1-OUT-FILE
+007560         IF WS-OUT-FILE-STATUS NOT = "00"
+007570             OPEN OUTPUT PE1-OUT-FILE
+007580             MOVE "Y" TO WS-OUT-FILE-IS-NEW-SW
+007590         END-IF
+007600     ELSE
+007610         OPEN OUTPUT PE1-OUT-FILE
+007620     END-IF.
+007630     IF WS-OUT-FILE-STATUS NOT = "00"
+007640         MOVE "UNABLE TO OPEN PE1-OUT OUTPUT FILE"
+007650             TO WS-ABEND-MESSAGE
+007660         GO TO 9800-ABEND-RUN
+007670     END-IF.
+007680 1600-OPEN-PE1-OUT-FILE-EXIT.
+007690     EXIT.
+007700******************************************************************
+007710*    1650-OPEN-PE1-AUDIT-FILE - OPENED ALONGSIDE PE1-OUT; A
+007720*    RESTARTED RUN EXTENDS THE AUDIT TRAIL RATHER THAN LOSING
+007730*    THE ORIGINAL RUN'S ENTRIES.
+007740******************************************************************
+007750 1650-OPEN-PE1-AUDIT-FILE.
+007760     IF CTL-RESTART-YES
+007770         OPEN EXTEND PE1-AUDIT-FILE
+007780         IF WS-AUD-FILE-STATUS NOT = "00"
+007790             OPEN OUTPUT PE1-AUDIT-FILE
+007800         END-IF
+007810     ELSE
+007820         OPEN OUTPUT PE1-AUDIT-FILE
+007830     END-IF.
+007840     IF WS-AUD-FILE-STATUS NOT = "00"
+007850         MOVE "UNABLE TO OPEN PE1-AUDIT TRAIL FILE"
+007860             TO WS-ABEND-MESSAGE
+007870         GO TO 9800-ABEND-RUN
+007880     END-IF.
+007890 1650-OPEN-PE1-AUDIT-FILE-EXIT.
+007900     EXIT.
+007910******************************************************************
+007920*    1660-OPEN-PE1-HIST-FILE - OPEN I-O SO THIS RUN CAN BOTH LOOK
+007930*    UP THE PRIOR RUN'S RESULT AND WRITE/REWRITE ITS OWN.  ON THE
+007940*    VERY FIRST RUN THE INDEXED FILE DOES NOT EXIST YET, SO A
+007950*    FAILED OPEN I-O FALLS BACK TO CREATING IT WITH OPEN OUTPUT.
+007960******************************************************************
+007970 1660-OPEN-PE1-HIST-FILE.
+007980     OPEN I-O PE1-HIST-FILE.
+007990     IF WS-HIST-FILE-STATUS NOT = "00"
+008000         OPEN OUTPUT PE1-HIST-FILE
+008010         CLOSE PE1-HIST-FILE
+008020         OPEN I-O PE1-HIST-FILE
+008030     END-IF.
+008040     IF WS-HIST-FILE-STATUS NOT = "00"
+008050         MOVE "UNABLE TO OPEN PE1-HIST RUN-HISTORY FILE"
+008060             TO WS-ABEND-MESSAGE
+008070         GO TO 9800-ABEND-RUN
+008080     END-IF.
+008090 1660-OPEN-PE1-HIST-FILE-EXIT.
+008100     EXIT.
+008110******************************************************************
+008120*    1670-OPEN-PE1-EXTR-FILE - OPENED ALONGSIDE PE1-OUT; A
+008130*    RESTARTED RUN EXTENDS THE EXTRACT RATHER THAN LOSING THE
+008140*    ORIGINAL RUN'S RECORDS.
+008150******************************************************************
+008160 1670-OPEN-PE1-EXTR-FILE.
+008170     IF CTL-RESTART-YES
+008180         OPEN EXTEND PE1-EXTR-FILE
+008190         IF WS-EXTR-FILE-STATUS NOT = "00"
+008200             OPEN OUTPUT PE1-EXTR-FILE
+008210             MOVE "Y" TO WS-EXTR-FILE-IS-NEW-SW
+008220         END-IF
+008230     ELSE
+008240         OPEN OUTPUT PE1-EXTR-FILE
+008250     END-IF.
+008260     IF WS-EXTR-FILE-STATUS NOT = "00"
+008270         MOVE "UNABLE TO OPEN PE1-EXTR EXTRACT FILE"
+008280             TO WS-ABEND-MESSAGE
+008290         GO TO 9800-ABEND-RUN
+008300     END-IF.
+008310 1670-OPEN-PE1-EXTR-FILE-EXIT.
+008320     EXIT.
+008330******************************************************************
+008340 1700-WRITE-OUTPUT-HEADER.
+008350     IF CTL-RESTART-YES AND NOT WS-OUT-FILE-IS-NEW
+008360         CONTINUE
+008370     ELSE
+008380         MOVE SPACES        TO PE1-OUT-RECORD
+008390         MOVE "H"           TO OUT-RECORD-TYPE
+008400         MOVE WS-RUN-ID      TO OUT-HDR-RUN-ID
+008410         MOVE WS-CURRENT-DATE TO OUT-HDR-RUN-DATE
+008420         WRITE PE1-OUT-RECORD
+008430     END-IF.
+008440 1700-WRITE-OUTPUT-HEADER-EXIT.
+008450     EXIT.
+008460******************************************************************
+008470*    1710-WRITE-EXTR-HEADER - RECORD-COUNT IS A ZERO PLACEHOLDER
+008480*    HERE; THE TRAILER CARRIES THE REAL COUNT FOR THE RECEIVING
+008490*    JOB TO VALIDATE AGAINST.  SKIPPED ON RESTART SINCE THE
+008500*    HEADER ALREADY EXISTS FROM THE ORIGINAL RUN.
+008510******************************************************************
+008520 1710-WRITE-EXTR-HEADER.
+008530     IF CTL-RESTART-YES AND NOT WS-EXTR-FILE-IS-NEW
+008540         CONTINUE
+008550     ELSE
+008560         MOVE SPACES          TO PE1-EXTR-RECORD
+008570         MOVE "H"             TO EXTR-RECORD-TYPE
+008580         MOVE WS-CURRENT-DATE TO EXTR-HDR-RUN-DATE
+008590         MOVE 0               TO EXTR-HDR-RECORD-COUNT
+008600         WRITE PE1-EXTR-RECORD
+008610     END-IF.
+008620 1710-WRITE-EXTR-HEADER-EXIT.
+008630     EXIT.
+008640******************************************************************
+008650 1800-OPEN-PE1-RPT-FILE.
+008660     IF CTL-RESTART-YES
+008670         OPEN EXTEND PE1-RPT-FILE
+008680         IF WS-RPT-FILE-STATUS NOT = "00"
+008690             OPEN OUTPUT PE1-RPT-FILE
+008700         END-IF
+008710     ELSE
+008720         OPEN OUTPUT PE1-RPT-FILE
+008730     END-IF.
+008740     IF WS-RPT-FILE-STATUS NOT = "00"
+008750         MOVE "UNABLE TO OPEN PE1RPT REPORT FILE"
+008760             TO WS-ABEND-MESSAGE
+008770         GO TO 9800-ABEND-RUN
+008780     END-IF.
+008790 1800-OPEN-PE1-RPT-FILE-EXIT.
+008800     EXIT.
+008810******************************************************************
+008820*    1810-BUILD-DIVISOR-TEXT-LIST - COMMA-SEPARATED TEXT OF EVERY
+008830*    CONFIGURED DIVISOR, FOR THE PE1RPT RUN HEADING.
+008840******************************************************************
+008850 1810-BUILD-DIVISOR-TEXT-LIST.
+008860     MOVE SPACES TO WS-ALL-DIVISORS-TEXT.
+008870     MOVE 1 TO WS-DIVISOR-LIST-PTR.
+008880     PERFORM 1811-APPEND-ONE-DIVISOR
+008890         THRU 1811-APPEND-ONE-DIVISOR-EXIT
+008900         VARYING WS-DIV-IDX FROM 1 BY 1
+008910             UNTIL WS-DIV-IDX > CTL-DIVISOR-COUNT.
+008920 1810-BUILD-DIVISOR-TEXT-LIST-EXIT.
+008930     EXIT.
+008940******************************************************************
+008950 1811-APPEND-ONE-DIVISOR.
+008960     IF WS-DIVISOR-LIST-PTR > 1
+008970         STRING "," DELIMITED BY SIZE
+008980             INTO WS-ALL-DIVISORS-TEXT
+008990             WITH POINTER WS-DIVISOR-LIST-PTR
+009000     END-IF.
+009010     PERFORM 1815-EDIT-DIVISOR-FOR-DISPLAY
+009020         THRU 1815-EDIT-DIVISOR-FOR-DISPLAY-EXIT.
+009030     STRING WS-DIVISOR-EDIT (WS-DIVISOR-EDIT-START:
+009040         WS-DIVISOR-EDIT-LEN) DELIMITED BY SIZE
+009050         INTO WS-ALL-DIVISORS-TEXT
+009060         WITH POINTER WS-DIVISOR-LIST-PTR.
+009070 1811-APPEND-ONE-DIVISOR-EXIT.
+009080     EXIT.
+009090******************************************************************
+009100*    1815-EDIT-DIVISOR-FOR-DISPLAY - MOVES CTL-DIVISOR-TABLE
+009110*    (WS-DIV-IDX) INTO A ZERO-SUPPRESSED PIC ZZ9 FIELD AND WORKS
+009120*    OUT WHICH PART OF IT TO STRING, SO A ONE- OR TWO-DIGIT
+009130*    DIVISOR DOES NOT CARRY ITS LEADING ZEROS INTO A TEXT LIST.
+009140*    SHARED BY 1811-APPEND-ONE-DIVISOR AND
+009150*    2120-APPEND-DIVISOR-TO-LIST.
+009160******************************************************************
+009170 1815-EDIT-DIVISOR-FOR-DISPLAY.
+009180     MOVE CTL-DIVISOR-TABLE (WS-DIV-IDX) TO WS-DIVISOR-EDIT.
+009190     IF CTL-DIVISOR-TABLE (WS-DIV-IDX) < 10
+009200         MOVE 3 TO WS-DIVISOR-EDIT-START
+009210         MOVE 1 TO WS-DIVISOR-EDIT-LEN
+009220     ELSE
+009230         IF CTL-DIVISOR-TABLE (WS-DIV-IDX) < 100
+009240             MOVE 2 TO WS-DIVISOR-EDIT-START
+009250             MOVE 2 TO WS-DIVISOR-EDIT-LEN
+009260         ELSE
+009270             MOVE 1 TO WS-DIVISOR-EDIT-START
+009280             MOVE 3 TO WS-DIVISOR-EDIT-LEN
+009290         END-IF
+009300     END-IF.
+009310 1815-EDIT-DIVISOR-FOR-DISPLAY-EXIT.
+009320     EXIT.
+009330******************************************************************
+009340*    1820-WRITE-REPORT-PAGE-HEADING - HEADING LINES PLUS COLUMN
+009350*    HEADERS, PRINTED AT THE TOP OF EVERY PAGE.
+009360******************************************************************
+009370 1820-WRITE-REPORT-PAGE-HEADING.
+009380     MOVE WS-RUN-ID          TO RPT-HDG1-RUN-ID.
+009390     MOVE WS-RPT-PAGE-NO     TO RPT-HDG1-PAGE-NO.
+009400     WRITE PE1-RPT-RECORD FROM WS-RPT-HEADING-LINE-1.
+009410     MOVE CTL-CEILING        TO RPT-HDG2-CEILING.
+009420     MOVE WS-ALL-DIVISORS-TEXT TO RPT-HDG2-DIVISOR-LIST.
+009430     WRITE PE1-RPT-RECORD FROM WS-RPT-HEADING-LINE-2.
+009440     WRITE PE1-RPT-RECORD FROM WS-RPT-BLANK-LINE.
+009450     WRITE PE1-RPT-RECORD FROM WS-RPT-COLUMN-HEADER.
+009460     MOVE ZEROS TO WS-RPT-LINE-COUNT.
+009470 1820-WRITE-REPORT-PAGE-HEADING-EXIT.
+009480     EXIT.
+009490******************************************************************
+009500*    2000-PROCESS-LOOP - WALK CTR FROM 1 THROUGH THE CONTROL-CARD
+009510*    CEILING, TESTING EACH VALUE AGAINST EVERY CONFIGURED DIVISOR.
+009520******************************************************************
+009530 2000-PROCESS-LOOP.
+009540     PERFORM 2100-PROCESS-ONE-CTR THRU 2100-PROCESS-ONE-CTR-EXIT
+009550         VARYING WS-CTR FROM WS-START-CTR BY 1
+009560             UNTIL WS-CTR > CTL-CEILING.
+009570 2000-PROCESS-LOOP-EXIT.
+009580     EXIT.
+009590******************************************************************
+009600 2100-PROCESS-ONE-CTR.
+009610     MOVE ZERO TO WS-HIT-COUNT-THIS-CTR.
+009620     MOVE SPACES TO WS-DIVISOR-HIT-LIST.
+009630     MOVE 1 TO WS-HIT-LIST-PTR.
+009640     PERFORM 2110-CHECK-ONE-DIVISOR
+009650         THRU 2110-CHECK-ONE-DIVISOR-EXIT
+009660         VARYING WS-DIV-IDX FROM 1 BY 1
+009670             UNTIL WS-DIV-IDX > CTL-DIVISOR-COUNT.
+009680     IF WS-HIT-COUNT-THIS-CTR > ZERO
+009690         ADD WS-RESULT, WS-CTR GIVING WS-RESULT
+009700             ON SIZE ERROR
+009710                 MOVE "PE1 RESULT ACCUMULATOR EXCEEDED PIC 9(8)"
+009720                     TO WS-ABEND-MESSAGE
+009730                 GO TO 9800-ABEND-RUN
+009740         END-ADD
+009750         ADD 1 TO WS-QUAL-COUNT
+009760         PERFORM 2150-BUFFER-DETAIL-RECORD
+009770             THRU 2150-BUFFER-DETAIL-RECORD-EXIT
+009780     END-IF.
+009790     PERFORM 2400-CHECKPOINT-CHECK
+009800         THRU 2400-CHECKPOINT-CHECK-EXIT.
+009810 2100-PROCESS-ONE-CTR-EXIT.
+009820     EXIT.
+009830******************************************************************
+009840 2110-CHECK-ONE-DIVISOR.
+009850     IF WS-CTR = WS-NEXT-MULTIPLE (WS-DIV-IDX)
+009860         MOVE "Y" TO WS-HIT-FLAG (WS-DIV-IDX)
+009870         ADD 1 TO WS-HIT-COUNT-THIS-CTR
+009880         ADD CTL-DIVISOR-TABLE (WS-DIV-IDX)
+009890             TO WS-NEXT-MULTIPLE (WS-DIV-IDX)
+009900             ON SIZE ERROR
+009910                 MOVE "PE1 NEXT-MULTIPLE TABLE EXCEEDED PIC 9(8)"
+009920                     TO WS-ABEND-MESSAGE
+009930                 GO TO 9800-ABEND-RUN
+009940         END-ADD
+009950         PERFORM 2120-APPEND-DIVISOR-TO-LIST
+009960             THRU 2120-APPEND-DIVISOR-TO-LIST-EXIT
+009970     ELSE
+009980         MOVE "N" TO WS-HIT-FLAG (WS-DIV-IDX)
+009990     END-IF.
+010000 2110-CHECK-ONE-DIVISOR-EXIT.
+010010     EXIT.
+010020******************************************************************
+010030*    2120-APPEND-DIVISOR-TO-LIST - BUILD THE COMMA-SEPARATED LIST
+010040*    OF DIVISORS THAT HIT ON THIS CTR, FOR THE PE1-OUT DETAIL
+010050*    RECORD.
+010060******************************************************************
+010070 2120-APPEND-DIVISOR-TO-LIST.
+010080     IF WS-HIT-LIST-PTR > 1
+010090         STRING "," DELIMITED BY SIZE
+010100             INTO WS-DIVISOR-HIT-LIST
+010110             WITH POINTER WS-HIT-LIST-PTR
+010120     END-IF.
+010130     PERFORM 1815-EDIT-DIVISOR-FOR-DISPLAY
+010140         THRU 1815-EDIT-DIVISOR-FOR-DISPLAY-EXIT.
+010150     STRING WS-DIVISOR-EDIT (WS-DIVISOR-EDIT-START:
+010160         WS-DIVISOR-EDIT-LEN) DELIMITED BY SIZE
+010170         INTO WS-DIVISOR-HIT-LIST
+010180         WITH POINTER WS-HIT-LIST-PTR.
+010190 2120-APPEND-DIVISOR-TO-LIST-EXIT.
+010200     EXIT.
+010210******************************************************************
+010220*    2150-BUFFER-DETAIL-RECORD - HOLD THIS QUALIFYING CTR'S
+010230*    PE1-OUT/PE1-AUDIT/PE1-EXTR/PE1RPT DETAIL ROWS IN
+010240*    WS-PENDING-DETAIL-TABLE INSTEAD OF WRITING THEM NOW.
+010250*    2420-FLUSH-PENDING-DETAILS WRITES THEM ALL TOGETHER, IN
+010260*    ORDER, WHEN THE NEXT CHECKPOINT COMMITS (OR AT NORMAL
+010270*    END-OF-RUN).
+010280******************************************************************
+010290 2150-BUFFER-DETAIL-RECORD.
+010300     ADD 1 TO WS-PEND-COUNT.
+010310     MOVE WS-CTR TO WS-PEND-CTR (WS-PEND-COUNT).
+010320     MOVE WS-DIVISOR-HIT-LIST TO WS-PEND-HIT-LIST (WS-PEND-COUNT).
+010330     MOVE WS-RESULT TO WS-PEND-RUNNING-RESULT (WS-PEND-COUNT).
+010340     PERFORM 2160-COPY-HIT-FLAG-TO-BUFFER
+010350         THRU 2160-COPY-HIT-FLAG-TO-BUFFER-EXIT
+010360         VARYING WS-DIV-IDX FROM 1 BY 1
+010370             UNTIL WS-DIV-IDX > CTL-DIVISOR-COUNT.
+010380 2150-BUFFER-DETAIL-RECORD-EXIT.
+010390     EXIT.
+010400******************************************************************
+010410 2160-COPY-HIT-FLAG-TO-BUFFER.
+010420     MOVE WS-HIT-FLAG (WS-DIV-IDX)
+010430         TO WS-PEND-HIT-FLAGS (WS-PEND-COUNT WS-DIV-IDX).
+010440 2160-COPY-HIT-FLAG-TO-BUFFER-EXIT.
+010450     EXIT.
+010460******************************************************************
+010470*    2420-FLUSH-PENDING-DETAILS - WRITE EVERY BUFFERED DETAIL ROW,
+010480*    IN ORDER, TO PE1-OUT/PE1RPT/PE1-AUDIT/PE1-EXTR, THEN EMPTY
+010490*    THE BUFFER.  CALLED FROM 2400-CHECKPOINT-CHECK (SO THE WRITES
+010500*    COMMIT ALONGSIDE THE CHECKPOINT THAT COVERS THEM) AND AGAIN
+010510*    FROM 4000-FINALIZE (SO A PARTIAL FINAL INTERVAL IS NOT LOST).
+010520******************************************************************
+010530 2420-FLUSH-PENDING-DETAILS.
+010540     IF WS-PEND-COUNT > ZERO
+010550         PERFORM 2430-FLUSH-ONE-PENDING-DETAIL
+010560             THRU 2430-FLUSH-ONE-PENDING-DETAIL-EXIT
+010570             VARYING WS-PEND-IDX FROM 1 BY 1
+010580                 UNTIL WS-PEND-IDX > WS-PEND-COUNT
+010590         MOVE ZERO TO WS-PEND-COUNT
+010600     END-IF.
+010610 2420-FLUSH-PENDING-DETAILS-EXIT.
+010620     EXIT.
+010630******************************************************************
+010640 2430-FLUSH-ONE-PENDING-DETAIL.
+010650     PERFORM 2440-WRITE-BUFFERED-OUT-DETAIL
+010660         THRU 2440-WRITE-BUFFERED-OUT-DETAIL-EXIT.
+010670     PERFORM 2450-WRITE-BUFFERED-REPORT-LINE
+010680         THRU 2450-WRITE-BUFFERED-REPORT-LINE-EXIT.
+010690     PERFORM 2460-WRITE-BUFFERED-AUDIT-RECORD
+010700         THRU 2460-WRITE-BUFFERED-AUDIT-RECORD-EXIT.
+010710     PERFORM 2470-WRITE-BUFFERED-EXTR-DETAIL
+010720         THRU 2470-WRITE-BUFFERED-EXTR-DETAIL-EXIT.
+010730 2430-FLUSH-ONE-PENDING-DETAIL-EXIT.
+010740     EXIT.
+010750******************************************************************
+010760*    2440-WRITE-BUFFERED-OUT-DETAIL - ONE PE1-OUT DETAIL RECORD
+010770*    FOR THE BUFFERED ENTRY AT WS-PEND-IDX.
+010780******************************************************************
+010790 2440-WRITE-BUFFERED-OUT-DETAIL.
+010800     MOVE SPACES                TO PE1-OUT-RECORD.
+010810     MOVE "D"                  TO OUT-RECORD-TYPE.
+010820     MOVE WS-PEND-CTR (WS-PEND-IDX)       TO OUT-DTL-CTR.
+010830     MOVE WS-PEND-HIT-LIST (WS-PEND-IDX)  TO OUT-DTL-DIVISOR-HITS.
+010840     WRITE PE1-OUT-RECORD.
+010850 2440-WRITE-BUFFERED-OUT-DETAIL-EXIT.
+010860     EXIT.
+010870******************************************************************
+010880*    2460-WRITE-BUFFERED-AUDIT-RECORD - ONE PE1-AUDIT RECORD FOR
+010890*    THE BUFFERED ENTRY AT WS-PEND-IDX, CARRYING THE RUNNING
+010900*    RESULT AS OF THAT CTR AND WHICH DIVISORS HIT.
+010910******************************************************************
+010920 2460-WRITE-BUFFERED-AUDIT-RECORD.
+010930     MOVE SPACES            TO PE1-AUDIT-RECORD.
+010940     MOVE WS-CURRENT-DATE    TO AUD-RUN-DATE.
+010950     MOVE WS-CURRENT-TIME    TO AUD-RUN-TIME.
+010960     MOVE WS-JOB-ID          TO AUD-JOB-ID.
+010970     MOVE WS-PEND-CTR (WS-PEND-IDX) TO AUD-CTR.
+010980     PERFORM 2465-COPY-BUFFERED-HIT-FLAG
+010990         THRU 2465-COPY-BUFFERED-HIT-FLAG-EXIT
+011000         VARYING WS-DIV-IDX FROM 1 BY 1
+011010             UNTIL WS-DIV-IDX > CTL-DIVISOR-COUNT.
+011020     MOVE WS-PEND-RUNNING-RESULT (WS-PEND-IDX)
+011030         TO AUD-RUNNING-RESULT.
+011040     WRITE PE1-AUDIT-RECORD.
+011050 2460-WRITE-BUFFERED-AUDIT-RECORD-EXIT.
+011060     EXIT.
+011070******************************************************************
+011080 2465-COPY-BUFFERED-HIT-FLAG.
+011090     MOVE WS-PEND-HIT-FLAGS (WS-PEND-IDX WS-DIV-IDX)
+011100         TO AUD-DIVISOR-HIT-TABLE (WS-DIV-IDX).
+011110 2465-COPY-BUFFERED-HIT-FLAG-EXIT.
+011120     EXIT.
+011130******************************************************************
+011140*    2470-WRITE-BUFFERED-EXTR-DETAIL - ONE PE1-EXTR DETAIL RECORD
+011150*    FOR THE BUFFERED ENTRY AT WS-PEND-IDX, MIRRORING PE1-OUT'S
+011160*    DETAIL RECORD.
+011170******************************************************************
+011180 2470-WRITE-BUFFERED-EXTR-DETAIL.
+011190     MOVE SPACES      TO PE1-EXTR-RECORD.
+011200     MOVE "D"         TO EXTR-RECORD-TYPE.
+011210     MOVE WS-PEND-CTR (WS-PEND-IDX) TO EXTR-DTL-CTR.
+011220     WRITE PE1-EXTR-RECORD.
+011230 2470-WRITE-BUFFERED-EXTR-DETAIL-EXIT.
+011240     EXIT.
+011250******************************************************************
+011260*    2450-WRITE-BUFFERED-REPORT-LINE - ONE PE1RPT PRINT LINE FOR
+011270*    THE BUFFERED ENTRY AT WS-PEND-IDX, WITH PAGE BREAKS AND PAGE
+011280*    TOTALS.
+011290******************************************************************
+011300 2450-WRITE-BUFFERED-REPORT-LINE.
+011310     IF WS-RPT-LINE-COUNT NOT < WS-RPT-LINES-PER-PAGE
+011320         PERFORM 2310-REPORT-PAGE-BREAK
+011330             THRU 2310-REPORT-PAGE-BREAK-EXIT
+011340     END-IF.
+011350     MOVE SPACES TO WS-RPT-DETAIL-LINE.
+011360     MOVE WS-PEND-CTR (WS-PEND-IDX) TO RPT-DTL-CTR.
+011370     IF WS-PEND-HIT-FLAGS (WS-PEND-IDX 1) = "Y"
+011380         MOVE "YES" TO RPT-DTL-DIV1-HIT
+011390     ELSE
+011400         MOVE "NO"  TO RPT-DTL-DIV1-HIT
+011410     END-IF.
+011420     IF CTL-DIVISOR-COUNT < 2
+011430         MOVE "N/A" TO RPT-DTL-DIV2-HIT
+011440         MOVE "N/A" TO RPT-DTL-BOTH-HIT
+011450     ELSE
+011460         IF WS-PEND-HIT-FLAGS (WS-PEND-IDX 2) = "Y"
+011470             MOVE "YES" TO RPT-DTL-DIV2-HIT
+011480         ELSE
+011490             MOVE "NO"  TO RPT-DTL-DIV2-HIT
+011500         END-IF
+011510         IF WS-PEND-HIT-FLAGS (WS-PEND-IDX 1) = "Y"
+011520            AND WS-PEND-HIT-FLAGS (WS-PEND-IDX 2) = "Y"
+011530             MOVE "YES" TO RPT-DTL-BOTH-HIT
+011540         ELSE
+011550             MOVE "NO"  TO RPT-DTL-BOTH-HIT
+011560         END-IF
+011570     END-IF.
+011580     WRITE PE1-RPT-RECORD FROM WS-RPT-DETAIL-LINE.
+011590     ADD 1 TO WS-RPT-LINE-COUNT.
+011600     ADD WS-PEND-CTR (WS-PEND-IDX) TO WS-RPT-PAGE-TOTAL.
+011610 2450-WRITE-BUFFERED-REPORT-LINE-EXIT.
+011620     EXIT.
+011630******************************************************************
+011640 2310-REPORT-PAGE-BREAK.
+011650     PERFORM 2320-WRITE-PAGE-TOTAL-LINE
+011660         THRU 2320-WRITE-PAGE-TOTAL-LINE-EXIT.
+011670     ADD 1 TO WS-RPT-PAGE-NO.
+011680     MOVE ZEROS TO WS-RPT-PAGE-TOTAL.
+011690     PERFORM 1820-WRITE-REPORT-PAGE-HEADING
+011700         THRU 1820-WRITE-REPORT-PAGE-HEADING-EXIT.
+011710 2310-REPORT-PAGE-BREAK-EXIT.
+011720     EXIT.
+011730******************************************************************
+011740 2320-WRITE-PAGE-TOTAL-LINE.
+011750     MOVE SPACES TO WS-RPT-PAGE-TOTAL-LINE.
+011760     MOVE WS-RPT-PAGE-TOTAL TO RPT-PGT-TOTAL.
+011770     WRITE PE1-RPT-RECORD FROM WS-RPT-PAGE-TOTAL-LINE.
+011780 2320-WRITE-PAGE-TOTAL-LINE-EXIT.
+011790     EXIT.
+011800******************************************************************
+011810*    2400-CHECKPOINT-CHECK - EVERY CTL-CKPT-INTERVAL ITERATIONS,
+011820*    FLUSH THE BUFFERED DETAIL ROWS AND SNAPSHOT CTR/RESULT/
+011830*    QUAL-COUNT/CHECK-TOTAL TO PE1-CKPT, SO A RESTART CAN RESUME
+011840*    WITHOUT REPROCESSING FROM CTR = 1 AND WITHOUT DUPLICATING ANY
+011850*    DETAIL ROW ALREADY COMMITTED TO DISK.
+011860******************************************************************
+011870 2400-CHECKPOINT-CHECK.
+011880     ADD 1 TO WS-CKPT-ITER-COUNT.
+011890     IF WS-CKPT-ITER-COUNT >= CTL-CKPT-INTERVAL
+011900         PERFORM 2420-FLUSH-PENDING-DETAILS
+011910             THRU 2420-FLUSH-PENDING-DETAILS-EXIT
+011920         PERFORM 2410-WRITE-CHECKPOINT
+011930             THRU 2410-WRITE-CHECKPOINT-EXIT
+011940         MOVE ZERO TO WS-CKPT-ITER-COUNT
+011950     END-IF.
+011960 2400-CHECKPOINT-CHECK-EXIT.
+011970     EXIT.
+011980******************************************************************
+011990 2410-WRITE-CHECKPOINT.
+012000     MOVE SPACES        TO PE1-CKPT-RECORD.
+012010     MOVE WS-CTR         TO CKPT-CTR.
+012020     MOVE WS-RESULT       TO CKPT-RESULT.
+012030     MOVE WS-QUAL-COUNT    TO CKPT-QUAL-COUNT.
+012040     MOVE WS-CHECK-TOTAL   TO CKPT-CHECK-TOTAL.
+012050     WRITE PE1-CKPT-RECORD.
+012060 2410-WRITE-CHECKPOINT-EXIT.
+012070     EXIT.
+012080******************************************************************
+012090*    4000-FINALIZE
+012100******************************************************************
+012110 4000-FINALIZE.
+012120     PERFORM 2420-FLUSH-PENDING-DETAILS
+012130         THRU 2420-FLUSH-PENDING-DETAILS-EXIT.
+012140*    THE LOOP IN 2000-PROCESS-LOOP LEAVES WS-CTR ONE PAST
+012150*    CTL-CEILING (NORMAL PERFORM VARYING BEHAVIOR), AND A
+012160*    STALE-RESTART RUN THAT NEVER ENTERED THE LOOP AT ALL
+012170*    LEAVES WS-CTR AT WHATEVER WS-START-CTR WAS RESTORED TO.
+012180*    EITHER WAY, BY THE TIME WE REACH FINALIZE THE RUN HAS
+012190*    COVERED EVERY CTR THROUGH CTL-CEILING, SO THE CHECKPOINT
+012200*    WRITTEN HERE MUST RECORD THE CEILING ITSELF, NOT WHATEVER
+012210*    WS-CTR HAPPENS TO HOLD AT THIS POINT.
+012220     MOVE CTL-CEILING TO WS-CTR.
+012230     PERFORM 2410-WRITE-CHECKPOINT
+012240         THRU 2410-WRITE-CHECKPOINT-EXIT.
+012250     PERFORM 4100-WRITE-OUTPUT-TRAILER
+012260         THRU 4100-WRITE-OUTPUT-TRAILER-EXIT.
+012270     PERFORM 4300-WRITE-REPORT-TOTALS
+012280         THRU 4300-WRITE-REPORT-TOTALS-EXIT.
+012290     PERFORM 4700-WRITE-EXTR-TRAILER
+012300         THRU 4700-WRITE-EXTR-TRAILER-EXIT.
+012310     PERFORM 4400-RECONCILE-RESULT
+012320         THRU 4400-RECONCILE-RESULT-EXIT.
+012330     PERFORM 4500-LOOKUP-PRIOR-RUN
+012340         THRU 4500-LOOKUP-PRIOR-RUN-EXIT.
+012350     PERFORM 4600-WRITE-HISTORY-RECORD
+012360         THRU 4600-WRITE-HISTORY-RECORD-EXIT.
+012370     PERFORM 4200-CLOSE-OUTPUT-FILES
+012380         THRU 4200-CLOSE-OUTPUT-FILES-EXIT.
+012390     PERFORM 4800-LOG-ELAPSED-TIME
+012400         THRU 4800-LOG-ELAPSED-TIME-EXIT.
+012410     DISPLAY WS-RESULT.
+012420 4000-FINALIZE-EXIT.
+012430     EXIT.
+012440******************************************************************
+012450 4100-WRITE-OUTPUT-TRAILER.
+012460     MOVE SPACES            TO PE1-OUT-RECORD.
+012470     MOVE "T"              TO OUT-RECORD-TYPE.
+012480     MOVE WS-RESULT         TO OUT-TRL-RESULT.
+012490     MOVE WS-QUAL-COUNT     TO OUT-TRL-QUAL-COUNT.
+012500     WRITE PE1-OUT-RECORD.
+012510 4100-WRITE-OUTPUT-TRAILER-EXIT.
+012520     EXIT.
+012530******************************************************************
+012540 4200-CLOSE-OUTPUT-FILES.
+012550     CLOSE PE1-OUT-FILE.
+012560     CLOSE PE1-RPT-FILE.
+012570     CLOSE PE1-CKPT-FILE.
+012580     CLOSE PE1-AUDIT-FILE.
+012590     CLOSE PE1-HIST-FILE.
+012600     CLOSE PE1-EXTR-FILE.
+012610 4200-CLOSE-OUTPUT-FILES-EXIT.
+012620     EXIT.
+012630******************************************************************
+012640*    4800-LOG-ELAPSED-TIME - DISPLAY THE RUN'S WALL-CLOCK ELAPSED
+012650*    TIME.  WS-CURRENT-TIME (CAPTURED ONCE, AT STARTUP, IN
+012660*    1500-ESTABLISH-RUN-ID) DOUBLES AS THE START TIME.  HH/MM/SS
+012670*    ARE BROKEN OUT AND CONVERTED TO SECONDS-SINCE-MIDNIGHT WITH
+012680*    ORDINARY ARITHMETIC, NO INTRINSIC FUNCTIONS, SO A RUN THAT
+012690*    CROSSES MIDNIGHT IS CORRECTED BY ADDING A DAY'S SECONDS BACK.
+012700******************************************************************
+012710 4800-LOG-ELAPSED-TIME.
+012720     MOVE WS-CURRENT-TIME (1:2) TO WS-TIME-HH.
+012730     MOVE WS-CURRENT-TIME (3:2) TO WS-TIME-MM.
+012740     MOVE WS-CURRENT-TIME (5:2) TO WS-TIME-SS.
+012750     COMPUTE WS-START-TOTAL-SECS =
+012760         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+012770     ACCEPT WS-RUN-END-TIME FROM TIME.
+012780     MOVE WS-RUN-END-TIME (1:2) TO WS-TIME-HH.
+012790     MOVE WS-RUN-END-TIME (3:2) TO WS-TIME-MM.
+012800     MOVE WS-RUN-END-TIME (5:2) TO WS-TIME-SS.
+012810     COMPUTE WS-END-TOTAL-SECS =
+012820         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+012830     COMPUTE WS-ELAPSED-SECONDS =
+012840         WS-END-TOTAL-SECS - WS-START-TOTAL-SECS.
+012850     IF WS-ELAPSED-SECONDS < ZERO
+012860         ADD 86400 TO WS-ELAPSED-SECONDS
+012870     END-IF.
+012880     DISPLAY "PE1 ELAPSED SECONDS: " WS-ELAPSED-SECONDS.
+012890 4800-LOG-ELAPSED-TIME-EXIT.
+012900     EXIT.
+012910******************************************************************
+012920*    4300-WRITE-REPORT-TOTALS - FLUSH THE LAST PAGE TOTAL AND
+012930*    PRINT THE FINAL CONTROL TOTAL, WHICH MUST MATCH THE CONSOLE
+012940*    RESULT DISPLAYED AT THE END OF THE RUN.
+012950******************************************************************
+012960 4300-WRITE-REPORT-TOTALS.
+012970     PERFORM 2320-WRITE-PAGE-TOTAL-LINE
+012980         THRU 2320-WRITE-PAGE-TOTAL-LINE-EXIT.
+012990     WRITE PE1-RPT-RECORD FROM WS-RPT-BLANK-LINE.
+013000     MOVE SPACES TO WS-RPT-FINAL-TOTAL-LINE.
+013010     MOVE WS-RESULT TO RPT-FIN-RESULT.
+013020     MOVE WS-QUAL-COUNT TO RPT-FIN-QUAL-COUNT.
+013030     WRITE PE1-RPT-RECORD FROM WS-RPT-FINAL-TOTAL-LINE.
+013040 4300-WRITE-REPORT-TOTALS-EXIT.
+013050     EXIT.
+013060******************************************************************
+013070*    4700-WRITE-EXTR-TRAILER - CLOSES OUT PE1-EXTR WITH THE REAL
+013080*    RECORD COUNT (ONE DETAIL PER QUALIFYING CTR, SAME COUNT AS
+013090*    PE1-OUT'S TRAILER) FOR THE RECEIVING JOB TO VALIDATE AGAINST.
+013100******************************************************************
+013110 4700-WRITE-EXTR-TRAILER.
+013120     MOVE SPACES             TO PE1-EXTR-RECORD.
+013130     MOVE "T"                TO EXTR-RECORD-TYPE.
+013140     MOVE WS-QUAL-COUNT      TO EXTR-TRL-RECORD-COUNT.
+013150     MOVE WS-RESULT          TO EXTR-TRL-RESULT.
+013160     WRITE PE1-EXTR-RECORD.
+013170 4700-WRITE-EXTR-TRAILER-EXIT.
+013180     EXIT.
+013190******************************************************************
+013200*    4400-RECONCILE-RESULT - PROVE RESULT AGAINST WS-CHECK-TOTAL,
+013210*    A VALUE 1920-COMPUTE-CHECK-TOTAL DERIVED ONCE AT STARTUP
+013220*    STRAIGHT FROM CTL-CEILING AND CTL-DIVISOR-TABLE, ENTIRELY
+013230*    OUTSIDE THE MAIN PROCESSING LOOP THAT BUILDS RESULT - SO A
+013240*    BUG IN THAT LOOP CANNOT CORRUPT BOTH SIDES OF THIS CHECK THE
+013250*    SAME WAY.  THIS WORKS NO MATTER HOW MANY DIVISORS ARE
+013260*    CONFIGURED.  A MISMATCH DOES NOT ABEND THE RUN - IT LOGS A
+013270*    BREAK MESSAGE FOR OPERATIONS TO INVESTIGATE, SINCE THE
+013280*    OUTPUT HAS ALREADY BEEN WRITTEN.
+013290******************************************************************
+013300 4400-RECONCILE-RESULT.
+013310     IF WS-CHECK-TOTAL NOT = WS-RESULT
+013320         DISPLAY "PE1 RECONCILIATION BREAK - RESULT="
+013330             WS-RESULT " INDEPENDENT CHECK-TOTAL="
+013340             WS-CHECK-TOTAL
+013350     END-IF.
+013360 4400-RECONCILE-RESULT-EXIT.
+013370     EXIT.
+013380******************************************************************
+013390*    4500-LOOKUP-PRIOR-RUN - START/READ PE1-HIST FOR THE MOST
+013400*    RECENT RUN DATED EARLIER THAN TODAY AND REPORT THE RESULT
+013410*    DELTA AGAINST IT.  NO PRIOR RUN ON FILE IS NOT AN ERROR - IT
+013420*    IS THE NORMAL CASE THE FIRST TIME THIS JOB EVER RUNS.
+013430******************************************************************
+013440 4500-LOOKUP-PRIOR-RUN.
+013450     MOVE "N" TO WS-PRIOR-RUN-FOUND-SW.
+013460     MOVE WS-CURRENT-DATE TO HIST-RUN-DATE.
+013470     START PE1-HIST-FILE KEY IS LESS THAN HIST-RUN-DATE
+013480         INVALID KEY
+013490             DISPLAY "PE1 NO PRIOR RUN-HISTORY FOUND TO COMPARE"
+013500         NOT INVALID KEY
+013510             READ PE1-HIST-FILE NEXT RECORD
+013520                 AT END
+013530                     CONTINUE
+013540                 NOT AT END
+013550                     MOVE "Y" TO WS-PRIOR-RUN-FOUND-SW
+013560                     MOVE HIST-RESULT TO WS-PRIOR-RESULT
+013570             END-READ
+013580     END-START.
+013590     IF WS-PRIOR-RUN-FOUND
+013600         COMPUTE WS-RESULT-DELTA = WS-RESULT - WS-PRIOR-RESULT
+013610         DISPLAY "PE1 RESULT DELTA VS PRIOR RUN (" HIST-RUN-DATE
+013620             ")=" WS-RESULT-DELTA
+013630     END-IF.
+013640 4500-LOOKUP-PRIOR-RUN-EXIT.
+013650     EXIT.
+013660******************************************************************
+013670*    4600-WRITE-HISTORY-RECORD - PERSIST THIS RUN'S RESULT UNDER
+013680*    TODAY'S DATE.  A SECOND RUN ON THE SAME DATE REWRITES THE
+013690*    EXISTING RECORD INSTEAD OF FAILING ON A DUPLICATE KEY.
+013700******************************************************************
+013710 4600-WRITE-HISTORY-RECORD.
+013720     MOVE SPACES             TO PE1-HIST-RECORD.
+013730     MOVE WS-CURRENT-DATE    TO HIST-RUN-DATE.
+013740     MOVE WS-RUN-ID          TO HIST-RUN-ID.
+013750     MOVE WS-RESULT          TO HIST-RESULT.
+013760     MOVE CTL-CEILING        TO HIST-CEILING.
+013770     MOVE CTL-DIVISOR-COUNT  TO HIST-DIVISOR-COUNT.
+013780     PERFORM 4610-COPY-ONE-DIVISOR-TO-HIST
+013790         THRU 4610-COPY-ONE-DIVISOR-TO-HIST-EXIT
+013800         VARYING WS-DIV-IDX FROM 1 BY 1 UNTIL WS-DIV-IDX > 10.
+013810     WRITE PE1-HIST-RECORD
+013820         INVALID KEY
+013830             REWRITE PE1-HIST-RECORD
+013840                 INVALID KEY
+013850                     DISPLAY "PE1 HIST WRITE/REWRITE FAILED"
+013860             END-REWRITE
+013870     END-WRITE.
+013880 4600-WRITE-HISTORY-RECORD-EXIT.
+013890     EXIT.
+013900******************************************************************
+013910 4610-COPY-ONE-DIVISOR-TO-HIST.
+013920     MOVE CTL-DIVISOR-TABLE (WS-DIV-IDX)
+013930         TO HIST-DIVISOR-TABLE (WS-DIV-IDX).
+013940 4610-COPY-ONE-DIVISOR-TO-HIST-EXIT.
+013950     EXIT.
+013960******************************************************************
+013970*    9800-ABEND-RUN - DISPLAY THE REASON AND END THE RUN WITH A
+013980*    NON-ZERO RETURN CODE SO THE SCHEDULER FLAGS THE JOB FAILED.
+013990******************************************************************
+014000 9800-ABEND-RUN.
+014010     DISPLAY "PE1 ABEND - " WS-ABEND-MESSAGE.
+014020     MOVE 16 TO RETURN-CODE.
+014030     STOP RUN.
