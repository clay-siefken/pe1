@@ -0,0 +1,251 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PE1MNT.
+000030 AUTHOR.        D DRISCOLL.
+000040 INSTALLATION.  BATCH OPERATIONS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY
+000090*  ------------------------------------------------------------
+000100*  2026-08-09  DD   ORIGINAL VERSION - ONLINE MAINTENANCE
+000110*                   TRANSACTION FOR THE PE1-CTL CONTROL CARD, SO
+000120*                   AN OPERATOR CAN CHANGE THE CEILING AND
+000130*                   DIVISOR LIST WITHOUT A DATASET EDIT UNDER
+000140*                   TIME PRESSURE DURING THE BATCH WINDOW.
+000150******************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.  IBM-Z.
+000190 OBJECT-COMPUTER.  IBM-Z.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT PE1-CTL-FILE   ASSIGN TO "PE1CTL"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-CTL-FILE-STATUS.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  PE1-CTL-FILE
+000280     RECORDING MODE IS F.
+000290     COPY "PE1CTL.CPY".
+000300******************************************************************
+000310 WORKING-STORAGE SECTION.
+000320******************************************************************
+000330*    FILE STATUS SWITCH
+000340******************************************************************
+000350 01  WS-CTL-FILE-STATUS          PIC X(02) VALUE "00".
+000360******************************************************************
+000370*    WORKING COPY OF THE CONTROL CARD BEING MAINTAINED
+000380******************************************************************
+000390 01  WS-CTL-RECORD.
+000400     05  WS-CEILING              PIC 9(8)  VALUE ZEROS.
+000410     05  WS-DIVISOR-COUNT        PIC 9(2)  VALUE ZEROS.
+000420     05  WS-DIVISOR-TABLE        PIC 9(3)  OCCURS 10 TIMES
+000430                                     VALUE ZEROS.
+000440     05  WS-RESTART-FLAG         PIC X(01) VALUE "N".
+000450     05  WS-CKPT-INTERVAL        PIC 9(6)  VALUE ZEROS.
+000460     05  FILLER                 PIC X(23) VALUE SPACES.
+000470******************************************************************
+000480*    OPERATOR INPUT FIELDS AND EDIT SWITCHES.  EACH IS ACCEPTED
+000490*    DIRECTLY INTO A NUMERIC PICTURE SO STRAY NON-DIGIT KEYSTROKES
+000500*    COME IN AS ZERO INSTEAD OF FAILING A CLASS TEST ON TRAILING
+000510*    BLANKS; ZERO DOUBLES AS THE "LEAVE IT ALONE" SENTINEL SINCE
+000520*    IT IS NEVER A VALID CEILING, DIVISOR COUNT, OR DIVISOR.
+000530******************************************************************
+000540 01  WS-CEILING-INPUT            PIC 9(8)  VALUE ZEROS.
+000550 01  WS-DIV-COUNT-INPUT          PIC 9(2)  VALUE ZEROS.
+000560 01  WS-DIV-VALUE-INPUT          PIC 9(3)  VALUE ZEROS.
+000570 01  WS-DIVISORS-CHANGED-SW      PIC X(01) VALUE "N".
+000580     88  WS-DIVISORS-CHANGED         VALUE "Y".
+000590 01  WS-EDIT-SWITCHES.
+000600     05  WS-CEILING-OK-SW        PIC X(01) VALUE "N".
+000610         88  WS-CEILING-OK           VALUE "Y".
+000620     05  WS-DIV-COUNT-OK-SW      PIC X(01) VALUE "N".
+000630         88  WS-DIV-COUNT-OK         VALUE "Y".
+000640     05  WS-DIV-VALUE-OK-SW      PIC X(01) VALUE "N".
+000650         88  WS-DIV-VALUE-OK          VALUE "Y".
+000660 01  WS-DIV-IDX                  PIC 9(2)  VALUE ZEROS.
+000670 01  WS-ABEND-MESSAGE            PIC X(60) VALUE SPACES.
+000680******************************************************************
+000690 PROCEDURE DIVISION.
+000700******************************************************************
+000710 0000-MAINLINE.
+000720     PERFORM 1000-LOAD-CURRENT-CARD
+000730         THRU 1000-LOAD-CURRENT-CARD-EXIT.
+000740     PERFORM 2000-DISPLAY-CURRENT-VALUES
+000750         THRU 2000-DISPLAY-CURRENT-VALUES-EXIT.
+000760     PERFORM 3000-MAINTAIN-CEILING
+000770         THRU 3000-MAINTAIN-CEILING-EXIT.
+000780     PERFORM 3500-MAINTAIN-DIVISORS
+000790         THRU 3500-MAINTAIN-DIVISORS-EXIT.
+000800     PERFORM 4000-SAVE-CONTROL-CARD
+000810         THRU 4000-SAVE-CONTROL-CARD-EXIT.
+000820     DISPLAY "PE1MNT - PE1-CTL UPDATED".
+000830     STOP RUN.
+000840******************************************************************
+000850*    1000-LOAD-CURRENT-CARD - READ TODAY'S PE1-CTL RECORD SO THE
+000860*    OPERATOR IS SHOWN AND EDITS THE VALUES ACTUALLY IN EFFECT,
+000870*    NOT BLANKS.  A MISSING PE1-CTL IS A SETUP PROBLEM, NOT
+000880*    SOMETHING THIS TRANSACTION SHOULD TRY TO PAPER OVER.
+000890******************************************************************
+000900 1000-LOAD-CURRENT-CARD.
+000910     OPEN INPUT PE1-CTL-FILE.
+000920     IF WS-CTL-FILE-STATUS NOT = "00"
+000930         MOVE "UNABLE TO OPEN PE1-CTL FOR MAINTENANCE"
+000940             TO WS-ABEND-MESSAGE
+000950         GO TO 9800-ABEND-RUN
+000960     END-IF.
+000970     READ PE1-CTL-FILE
+000980         AT END
+000990             MOVE "PE1-CTL IS EMPTY - NOTHING TO MAINTAIN"
+001000                 TO WS-ABEND-MESSAGE
+001010             GO TO 9800-ABEND-RUN
+001020     END-READ.
+001030     MOVE CTL-CEILING         TO WS-CEILING.
+001040     MOVE CTL-DIVISOR-COUNT   TO WS-DIVISOR-COUNT.
+001050     PERFORM 1010-COPY-ONE-DIVISOR
+001060         THRU 1010-COPY-ONE-DIVISOR-EXIT
+001070         VARYING WS-DIV-IDX FROM 1 BY 1 UNTIL WS-DIV-IDX > 10.
+001080     MOVE CTL-RESTART-FLAG    TO WS-RESTART-FLAG.
+001090     MOVE CTL-CKPT-INTERVAL   TO WS-CKPT-INTERVAL.
+001100     CLOSE PE1-CTL-FILE.
+001110 1000-LOAD-CURRENT-CARD-EXIT.
+001120     EXIT.
+001130******************************************************************
+001140 1010-COPY-ONE-DIVISOR.
+001150     MOVE CTL-DIVISOR-TABLE (WS-DIV-IDX)
+001160         TO WS-DIVISOR-TABLE (WS-DIV-IDX).
+001170 1010-COPY-ONE-DIVISOR-EXIT.
+001180     EXIT.
+001190******************************************************************
+001200*    2000-DISPLAY-CURRENT-VALUES - SHOW THE OPERATOR WHAT PE1
+001210*    WILL USE ON ITS NEXT SCHEDULED RUN UNLESS CHANGED HERE.
+001220******************************************************************
+001230 2000-DISPLAY-CURRENT-VALUES.
+001240     DISPLAY "PE1MNT - PE1 RUN PARAMETER MAINTENANCE".
+001250     DISPLAY "CURRENT CEILING......: " WS-CEILING.
+001260     DISPLAY "CURRENT DIVISOR COUNT: " WS-DIVISOR-COUNT.
+001270     PERFORM 2010-DISPLAY-ONE-DIVISOR
+001280         THRU 2010-DISPLAY-ONE-DIVISOR-EXIT
+001290         VARYING WS-DIV-IDX FROM 1 BY 1
+001300             UNTIL WS-DIV-IDX > WS-DIVISOR-COUNT.
+001310 2000-DISPLAY-CURRENT-VALUES-EXIT.
+001320     EXIT.
+001330******************************************************************
+001340 2010-DISPLAY-ONE-DIVISOR.
+001350     DISPLAY "  DIVISOR " WS-DIV-IDX ": "
+001360         WS-DIVISOR-TABLE (WS-DIV-IDX).
+001370 2010-DISPLAY-ONE-DIVISOR-EXIT.
+001380     EXIT.
+001390******************************************************************
+001400*    3000-MAINTAIN-CEILING - ZERO (A BLANK ENTRY, OR ANYTHING
+001410*    NON-NUMERIC) LEAVES THE CEILING UNCHANGED; ANY OTHER VALUE
+001420*    REPLACES IT.  A REAL CEILING CAN NEVER BE ZERO, SO THIS NEEDS
+001430*    NO SEPARATE "DID THEY ANSWER" SWITCH.
+001440******************************************************************
+001450 3000-MAINTAIN-CEILING.
+001460     DISPLAY "NEW CEILING (0 = KEEP CURRENT): ".
+001470     MOVE ZERO TO WS-CEILING-INPUT.
+001480     ACCEPT WS-CEILING-INPUT.
+001490     IF WS-CEILING-INPUT NOT = ZERO
+001500         MOVE WS-CEILING-INPUT TO WS-CEILING
+001510     END-IF.
+001520 3000-MAINTAIN-CEILING-EXIT.
+001530     EXIT.
+001540******************************************************************
+001550*    3500-MAINTAIN-DIVISORS - A COUNT OF ZERO LEAVES THE WHOLE
+001560*    DIVISOR LIST UNCHANGED; ANY OTHER COUNT FROM 1 TO 10 HAS THE
+001570*    OPERATOR RE-ENTER THE FULL LIST, ONE DIVISOR AT A TIME, EACH
+001580*    ONE RE-PROMPTED UNTIL IT IS GREATER THAN ZERO.
+001590******************************************************************
+001600 3500-MAINTAIN-DIVISORS.
+001610     MOVE "N" TO WS-DIV-COUNT-OK-SW.
+001620     MOVE "N" TO WS-DIVISORS-CHANGED-SW.
+001630     PERFORM 3510-ACCEPT-DIVISOR-COUNT
+001640         THRU 3510-ACCEPT-DIVISOR-COUNT-EXIT
+001650         UNTIL WS-DIV-COUNT-OK.
+001660     IF WS-DIVISORS-CHANGED
+001670         PERFORM 3520-ACCEPT-ONE-DIVISOR
+001680             THRU 3520-ACCEPT-ONE-DIVISOR-EXIT
+001690             VARYING WS-DIV-IDX FROM 1 BY 1
+001700                 UNTIL WS-DIV-IDX > WS-DIVISOR-COUNT
+001710     END-IF.
+001720 3500-MAINTAIN-DIVISORS-EXIT.
+001730     EXIT.
+001740******************************************************************
+001750 3510-ACCEPT-DIVISOR-COUNT.
+001760     DISPLAY "NEW DIVISOR COUNT, 1-10 (0 = KEEP CURRENT): ".
+001770     MOVE ZERO TO WS-DIV-COUNT-INPUT.
+001780     ACCEPT WS-DIV-COUNT-INPUT.
+001790     IF WS-DIV-COUNT-INPUT = ZERO
+001800         MOVE "Y" TO WS-DIV-COUNT-OK-SW
+001810     ELSE
+001820         IF WS-DIV-COUNT-INPUT NOT > 10
+001830             MOVE WS-DIV-COUNT-INPUT TO WS-DIVISOR-COUNT
+001840             MOVE "Y" TO WS-DIV-COUNT-OK-SW
+001850             MOVE "Y" TO WS-DIVISORS-CHANGED-SW
+001860         ELSE
+001870             DISPLAY "DIVISOR COUNT MUST BE 1 TO 10"
+001880         END-IF
+001890     END-IF.
+001900 3510-ACCEPT-DIVISOR-COUNT-EXIT.
+001910     EXIT.
+001920******************************************************************
+001930 3520-ACCEPT-ONE-DIVISOR.
+001940     MOVE "N" TO WS-DIV-VALUE-OK-SW.
+001950     PERFORM 3530-ACCEPT-DIVISOR-VALUE
+001960         THRU 3530-ACCEPT-DIVISOR-VALUE-EXIT
+001970         UNTIL WS-DIV-VALUE-OK.
+001980 3520-ACCEPT-ONE-DIVISOR-EXIT.
+001990     EXIT.
+002000******************************************************************
+002010 3530-ACCEPT-DIVISOR-VALUE.
+002020     DISPLAY "  DIVISOR " WS-DIV-IDX ": ".
+002030     MOVE ZERO TO WS-DIV-VALUE-INPUT.
+002040     ACCEPT WS-DIV-VALUE-INPUT.
+002050     IF WS-DIV-VALUE-INPUT > ZERO
+002060         MOVE WS-DIV-VALUE-INPUT TO WS-DIVISOR-TABLE (WS-DIV-IDX)
+002070         MOVE "Y" TO WS-DIV-VALUE-OK-SW
+002080     ELSE
+002090         DISPLAY "DIVISOR MUST BE GREATER THAN ZERO"
+002100     END-IF.
+002110 3530-ACCEPT-DIVISOR-VALUE-EXIT.
+002120     EXIT.
+002130******************************************************************
+002140*    4000-SAVE-CONTROL-CARD - PE1-CTL IS A SINGLE-RECORD CONTROL
+002150*    CARD, SO THE MAINTAINED VALUES ARE SAVED BY REWRITING THE
+002160*    WHOLE RECORD RATHER THAN UPDATING IN PLACE.  THE RESTART FLAG
+002170*    AND CHECKPOINT INTERVAL ARE CARRIED THROUGH UNCHANGED - THEY
+002180*    ARE SET BY THE OPERATIONS SCHEDULE, NOT THIS TRANSACTION.
+002190******************************************************************
+002200 4000-SAVE-CONTROL-CARD.
+002210     MOVE WS-CEILING          TO CTL-CEILING.
+002220     MOVE WS-DIVISOR-COUNT    TO CTL-DIVISOR-COUNT.
+002230     PERFORM 4010-COPY-ONE-DIVISOR-BACK
+002240         THRU 4010-COPY-ONE-DIVISOR-BACK-EXIT
+002250         VARYING WS-DIV-IDX FROM 1 BY 1 UNTIL WS-DIV-IDX > 10.
+002260     MOVE WS-RESTART-FLAG     TO CTL-RESTART-FLAG.
+002270     MOVE WS-CKPT-INTERVAL    TO CTL-CKPT-INTERVAL.
+002280     OPEN OUTPUT PE1-CTL-FILE.
+002290     IF WS-CTL-FILE-STATUS NOT = "00"
+002300         MOVE "UNABLE TO OPEN PE1-CTL TO SAVE CHANGES"
+002310             TO WS-ABEND-MESSAGE
+002320         GO TO 9800-ABEND-RUN
+002330     END-IF.
+002340     WRITE PE1-CTL-RECORD.
+002350     CLOSE PE1-CTL-FILE.
+002360 4000-SAVE-CONTROL-CARD-EXIT.
+002370     EXIT.
+002380******************************************************************
+002390 4010-COPY-ONE-DIVISOR-BACK.
+002400     MOVE WS-DIVISOR-TABLE (WS-DIV-IDX)
+002410         TO CTL-DIVISOR-TABLE (WS-DIV-IDX).
+002420 4010-COPY-ONE-DIVISOR-BACK-EXIT.
+002430     EXIT.
+002440******************************************************************
+002450*    9800-ABEND-RUN - DISPLAY THE REASON AND END THE RUN WITH A
+002460*    NON-ZERO RETURN CODE.
+002470******************************************************************
+002480 9800-ABEND-RUN.
+002490     DISPLAY "PE1MNT ABEND - " WS-ABEND-MESSAGE.
+002500     MOVE 16 TO RETURN-CODE.
+002510     STOP RUN.
