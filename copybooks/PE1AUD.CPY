@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  PE1AUD.CPY
+      *  Record layout for the PE1-AUDIT trail file.  One record is
+      *  written for every Ctr value that qualifies and is folded
+      *  into Result, so a bad Result can be replayed instead of
+      *  re-derived by hand.
+      *
+      *  AUD-DIVISOR-HIT-TABLE lines up position-for-position with
+      *  CTL-DIVISOR-TABLE in PE1CTL.CPY - "Y" marks a divisor that
+      *  hit on this Ctr, "N" one that did not.  This carries the
+      *  same information the old Remdr3/Remdr5 fields carried back
+      *  when there were only ever two divisors to check.
+      ******************************************************************
+       01  PE1-AUDIT-RECORD.
+           05  AUD-RUN-DATE                PIC X(08).
+           05  AUD-RUN-TIME                PIC X(08).
+           05  AUD-JOB-ID                  PIC X(08).
+           05  AUD-CTR                     PIC 9(8).
+           05  AUD-DIVISOR-HIT-TABLE       PIC X(01) OCCURS 10 TIMES.
+           05  AUD-RUNNING-RESULT          PIC 9(8).
+           05  FILLER                      PIC X(30).
