@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  PE1EXT.CPY
+      *  Record layout for the PE1-EXTR downstream interface extract.
+      *  Header carries a record-count placeholder (filled in for real
+      *  on the trailer); the receiving job validates its read count
+      *  against the trailer before it loads anything.
+      ******************************************************************
+       01  PE1-EXTR-RECORD.
+           05  EXTR-RECORD-TYPE            PIC X(01).
+               88  EXTR-TYPE-HEADER            VALUE "H".
+               88  EXTR-TYPE-DETAIL            VALUE "D".
+               88  EXTR-TYPE-TRAILER           VALUE "T".
+           05  EXTR-HEADER-DATA.
+               10  EXTR-HDR-RUN-DATE           PIC X(08).
+               10  EXTR-HDR-RECORD-COUNT       PIC 9(8).
+               10  FILLER                      PIC X(63).
+           05  EXTR-DETAIL-DATA REDEFINES EXTR-HEADER-DATA.
+               10  EXTR-DTL-CTR                PIC 9(8).
+               10  FILLER                      PIC X(71).
+           05  EXTR-TRAILER-DATA REDEFINES EXTR-HEADER-DATA.
+               10  EXTR-TRL-RECORD-COUNT       PIC 9(8).
+               10  EXTR-TRL-RESULT             PIC 9(8).
+               10  FILLER                      PIC X(63).
