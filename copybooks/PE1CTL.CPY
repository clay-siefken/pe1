@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  PE1CTL.CPY
+      *  Control-card layout for the PE1-CTL parameter file.
+      *  One record drives a single PE1 run: the ceiling to count up
+      *  to, the set of divisors to test each counter against, the
+      *  restart indicator, and the checkpoint interval.
+      *
+      *  Maintained online by PE1MNT; read once by PE1 at start-up.
+      ******************************************************************
+       01  PE1-CTL-RECORD.
+           05  CTL-CEILING             PIC 9(8).
+           05  CTL-DIVISOR-COUNT       PIC 9(2).
+           05  CTL-DIVISOR-TABLE       PIC 9(3) OCCURS 10 TIMES
+                                           INDEXED BY CTL-DIV-IDX.
+           05  CTL-RESTART-FLAG        PIC X(01).
+               88  CTL-RESTART-YES         VALUE "Y".
+               88  CTL-RESTART-NO           VALUE "N".
+           05  CTL-CKPT-INTERVAL       PIC 9(6).
+           05  FILLER                  PIC X(23).
