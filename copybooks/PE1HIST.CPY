@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  PE1HIST.CPY
+      *  Record layout for the PE1-HIST run-history file.  Keyed by
+      *  run date so each day's run can be looked up directly and
+      *  compared against the prior run to spot drift.
+      ******************************************************************
+       01  PE1-HIST-RECORD.
+           05  HIST-RUN-DATE               PIC X(08).
+           05  HIST-RUN-ID                 PIC X(14).
+           05  HIST-RESULT                 PIC 9(8).
+           05  HIST-CEILING                PIC 9(8).
+           05  HIST-DIVISOR-COUNT          PIC 9(2).
+           05  HIST-DIVISOR-TABLE          PIC 9(3) OCCURS 10 TIMES.
+           05  FILLER                      PIC X(10).
