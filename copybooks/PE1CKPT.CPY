@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  PE1CKPT.CPY
+      *  Record layout for the PE1-CKPT restart file.  Written every
+      *  CTL-CKPT-INTERVAL iterations of the main loop so a killed or
+      *  abended run can resume from the last checkpoint instead of
+      *  re-starting Ctr at 1.
+      ******************************************************************
+       01  PE1-CKPT-RECORD.
+           05  CKPT-CTR                    PIC 9(8).
+           05  CKPT-RESULT                 PIC 9(8).
+           05  CKPT-QUAL-COUNT             PIC 9(8).
+           05  CKPT-CHECK-TOTAL            PIC 9(8).
+           05  FILLER                      PIC X(26).
