@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  PE1OUT.CPY
+      *  Record layout for the PE1-OUT qualifying-numbers file.
+      *  Header / detail / trailer records share one 80-byte area,
+      *  discriminated by OUT-RECORD-TYPE.
+      ******************************************************************
+       01  PE1-OUT-RECORD.
+           05  OUT-RECORD-TYPE         PIC X(01).
+               88  OUT-TYPE-HEADER         VALUE "H".
+               88  OUT-TYPE-DETAIL         VALUE "D".
+               88  OUT-TYPE-TRAILER        VALUE "T".
+           05  OUT-HEADER-DATA.
+               10  OUT-HDR-RUN-ID          PIC X(14).
+               10  OUT-HDR-RUN-DATE        PIC X(08).
+               10  FILLER                  PIC X(57).
+           05  OUT-DETAIL-DATA REDEFINES OUT-HEADER-DATA.
+               10  OUT-DTL-CTR             PIC 9(8).
+               10  OUT-DTL-DIVISOR-HITS    PIC X(60).
+               10  FILLER                  PIC X(11).
+           05  OUT-TRAILER-DATA REDEFINES OUT-HEADER-DATA.
+               10  OUT-TRL-RESULT          PIC 9(8).
+               10  OUT-TRL-QUAL-COUNT      PIC 9(8).
+               10  FILLER                  PIC X(63).
